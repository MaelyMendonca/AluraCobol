@@ -1,31 +1,304 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. aulaif.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB02.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PARAMETROS ASSIGN TO "NOTAPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
+           SELECT ARQ-TURMA ASSIGN TO "TURMA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMA.
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+           SELECT ARQ-HISTORICO ASSIGN TO "NOTAHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-PARAMETROS.
+       01 REG-PARAMETROS.
+          02 REG-PAR-APROV    PIC 9(02)V99.
+          02 REG-PAR-RECUP    PIC 9(02)V99.
+          02 REG-PAR-FREQ     PIC 9(03)V99.
+          02 REG-PAR-QTDNOTAS PIC 9(02).
+          02 REG-PAR-PESO     PIC 9(02)V99 OCCURS 4 TIMES.
+       FD ARQ-TURMA.
+       01 REG-TURMA.
+          02 REG-TU-MATRICULA PIC X(08).
+          02 REG-TU-NOTA      PIC 9(02)V99 OCCURS 4 TIMES.
+          02 REG-TU-FREQ      PIC 9(03)V99.
+       FD ARQ-BOLETIM.
+       01 REG-BOLETIM         PIC X(80).
+       FD ARQ-HISTORICO.
+       01 REG-HISTORICO       PIC X(82).
        WORKING-STORAGE SECTION.
-	   77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-	   77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-	   77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
-	   PROCEDURE DIVISION.
-	   
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-		   
-           DISPLAY ' NOTAS GERAIS '
-           DISPLAY 'NOTA 1= ' WRK-NOTA1.
-           DISPLAY 'NOTA 2= ' WRK-NOTA2.
-           DISPLAY'------------------'.
-           DISPLAY 'MÉDIA GERAL'.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           DISPLAY ' A MÉDIA DO ALUNO É ' WRK-MEDIA.
-           EVALUATE WRK-MEDIA 
-             WHEN 6 THRU 10
-               DISPLAY 'APROVADO'
-             WHEN 2 THRU 5
-               DISPLAY 'RECUPERAÇÃO'
-             WHEN OTHER
-             DISPLAY 'REPROVADO'
-			 END-EVALUATE.
-           
-             
-           STOP RUN.
\ No newline at end of file
+       77 WRK-MATRICULA    PIC X(08)     VALUE SPACES.
+       77 WRK-QTD-NOTAS    PIC 9(02)     VALUE 4.
+       01 WRK-NOTAS.
+          02 WRK-NOTA      PIC 9(02)V99  OCCURS 4 TIMES VALUE ZEROS.
+       01 WRK-PESOS.
+          02 WRK-PESO      PIC 9(02)V99  OCCURS 4 TIMES VALUE 1,00.
+       77 WRK-IDX          PIC 9(02)     VALUE ZEROS.
+       77 WRK-SOMANOTAS    PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-SOMAPESOS    PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-MEDIA        PIC 9(02)V99  VALUE ZEROS.
+       77 WRK-MEDIA-FINAL  PIC 9(02)V99  VALUE ZEROS.
+       77 WRK-NOTA-REC     PIC 9(02)V99  VALUE ZEROS.
+       77 WRK-FREQUENCIA   PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-SITUACAO     PIC X(24)     VALUE SPACES.
+       77 WRK-CONCEITO     PIC X(01)     VALUE SPACES.
+       77 WRK-MODO         PIC X(01)     VALUE '1'.
+       77 WRK-LINHA        PIC X(82)     VALUE SPACES.
+       77 WRK-NUM-PAGINA   PIC 9(03)     VALUE 1.
+       77 WRK-LINHAS-PAG   PIC 9(03)     VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAG PIC 9(03)   VALUE 020.
+       77 WRK-LOG-PROGRAMA PIC X(08)     VALUE SPACES.
+       77 WRK-OPERADOR     PIC X(08)     VALUE SPACES.
+       77 WRK-LOG-MENSAGEM PIC X(60)     VALUE SPACES.
+       77 WRK-LIMITE-APROV PIC 9(02)V99  VALUE 6,00.
+       77 WRK-LIMITE-RECUP PIC 9(02)V99  VALUE 2,00.
+       77 WRK-LIMITE-FREQ  PIC 9(03)V99  VALUE 75,00.
+       77 WRK-FS-PARAMETROS PIC X(02)    VALUE ZEROS.
+       77 WRK-FS-TURMA     PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-BOLETIM   PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-HISTORICO PIC X(02)     VALUE ZEROS.
+       77 WRK-QTD-ALUNOS   PIC 9(04)     VALUE ZEROS.
+       77 WRK-QTD-APROV    PIC 9(04)     VALUE ZEROS.
+       77 WRK-QTD-RECUP    PIC 9(04)     VALUE ZEROS.
+       77 WRK-QTD-REPROV   PIC 9(04)     VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-EXECUTAR.
+           DISPLAY ' CODIGO DO OPERADOR?'.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0000-CARREGARPARAMETROS.
+           DISPLAY ' MODO (1=ALUNO UNICO 2=LOTE DA TURMA)?'.
+           ACCEPT WRK-MODO.
+           EVALUATE WRK-MODO
+              WHEN '2'
+                 PERFORM 0000-PROCESSARLOTE
+              WHEN OTHER
+                 PERFORM 0002-RECEBERALUNO
+                 PERFORM 0003-CALCULARMEDIA
+                 PERFORM 0004-AVALIAR
+                 PERFORM 0005-MOSTRAR
+                 PERFORM 0006-GRAVARHISTORICO
+           END-EVALUATE.
+           GOBACK.
+
+       0000-CARREGARPARAMETROS.
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WRK-FS-PARAMETROS = '00'
+              READ ARQ-PARAMETROS
+                 NOT AT END
+                    MOVE REG-PAR-APROV TO WRK-LIMITE-APROV
+                    MOVE REG-PAR-RECUP TO WRK-LIMITE-RECUP
+                    MOVE REG-PAR-FREQ  TO WRK-LIMITE-FREQ
+                    IF REG-PAR-QTDNOTAS > 0
+                       AND REG-PAR-QTDNOTAS <= 4
+                       MOVE REG-PAR-QTDNOTAS TO WRK-QTD-NOTAS
+                       PERFORM VARYING WRK-IDX FROM 1 BY 1
+                             UNTIL WRK-IDX > 4
+                          MOVE REG-PAR-PESO(WRK-IDX)
+                             TO WRK-PESO(WRK-IDX)
+                       END-PERFORM
+                    END-IF
+              END-READ
+              CLOSE ARQ-PARAMETROS
+           END-IF.
+
+       0002-RECEBERALUNO.
+           DISPLAY ' MATRICULA DO ALUNO?'.
+           ACCEPT WRK-MATRICULA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                 UNTIL WRK-IDX > WRK-QTD-NOTAS
+              DISPLAY ' NOTA ' WRK-IDX '?'
+              ACCEPT WRK-NOTA(WRK-IDX)
+           END-PERFORM.
+           DISPLAY ' FREQUENCIA DO ALUNO (%)?'.
+           ACCEPT WRK-FREQUENCIA.
+
+       0003-CALCULARMEDIA.
+           MOVE ZEROS TO WRK-SOMANOTAS WRK-SOMAPESOS.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                 UNTIL WRK-IDX > WRK-QTD-NOTAS
+              COMPUTE WRK-SOMANOTAS = WRK-SOMANOTAS +
+                 (WRK-NOTA(WRK-IDX) * WRK-PESO(WRK-IDX))
+              ADD WRK-PESO(WRK-IDX) TO WRK-SOMAPESOS
+           END-PERFORM.
+           COMPUTE WRK-MEDIA = WRK-SOMANOTAS / WRK-SOMAPESOS.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FINAL.
+
+       0004-AVALIAR.
+           EVALUATE TRUE
+              WHEN WRK-MEDIA-FINAL >= WRK-LIMITE-APROV
+                 MOVE 'APROVADO' TO WRK-SITUACAO
+              WHEN WRK-MEDIA-FINAL >= WRK-LIMITE-RECUP
+                 MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                 IF WRK-MODO = '1'
+                    PERFORM 0007-RECUPERACAO
+                 END-IF
+              WHEN OTHER
+                 MOVE 'REPROVADO' TO WRK-SITUACAO
+           END-EVALUATE.
+           IF WRK-FREQUENCIA < WRK-LIMITE-FREQ
+              MOVE 'REPROVADO POR FREQUENCIA' TO WRK-SITUACAO
+           END-IF.
+           PERFORM 0008-CALCULARCONCEITO.
+
+       0007-RECUPERACAO.
+           DISPLAY ' NOTA DO EXAME DE RECUPERACAO?'.
+           ACCEPT WRK-NOTA-REC.
+           COMPUTE WRK-MEDIA-FINAL =
+              (WRK-MEDIA-FINAL + WRK-NOTA-REC) / 2.
+           IF WRK-MEDIA-FINAL >= WRK-LIMITE-APROV
+              MOVE 'APROVADO' TO WRK-SITUACAO
+           ELSE
+              MOVE 'REPROVADO' TO WRK-SITUACAO
+           END-IF.
+
+       0008-CALCULARCONCEITO.
+           EVALUATE TRUE
+              WHEN WRK-MEDIA-FINAL >= 9,00
+                 MOVE 'A' TO WRK-CONCEITO
+              WHEN WRK-MEDIA-FINAL >= 7,00
+                 MOVE 'B' TO WRK-CONCEITO
+              WHEN WRK-MEDIA-FINAL >= WRK-LIMITE-APROV
+                 MOVE 'C' TO WRK-CONCEITO
+              WHEN WRK-MEDIA-FINAL >= WRK-LIMITE-RECUP
+                 MOVE 'D' TO WRK-CONCEITO
+              WHEN OTHER
+                 MOVE 'F' TO WRK-CONCEITO
+           END-EVALUATE.
+
+       0005-MOSTRAR.
+           DISPLAY ' NOTAS GERAIS '.
+           DISPLAY 'MATRICULA= ' WRK-MATRICULA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                 UNTIL WRK-IDX > WRK-QTD-NOTAS
+              DISPLAY 'NOTA ' WRK-IDX '= ' WRK-NOTA(WRK-IDX)
+           END-PERFORM.
+           DISPLAY '------------------'.
+           DISPLAY ' A MEDIA DO ALUNO E ' WRK-MEDIA-FINAL.
+           DISPLAY ' CONCEITO = ' WRK-CONCEITO.
+           DISPLAY ' SITUACAO = ' WRK-SITUACAO.
+
+       0006-GRAVARHISTORICO.
+           OPEN EXTEND ARQ-HISTORICO.
+           IF WRK-FS-HISTORICO = '35'
+              OPEN OUTPUT ARQ-HISTORICO
+           END-IF.
+           MOVE SPACES TO WRK-LINHA.
+           STRING WRK-MATRICULA ' MEDIA=' WRK-MEDIA-FINAL
+              ' CONCEITO=' WRK-CONCEITO ' SITUACAO=' WRK-SITUACAO
+              ' OPERADOR=' WRK-OPERADOR
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-HISTORICO FROM WRK-LINHA.
+           CLOSE ARQ-HISTORICO.
+           MOVE 'PRGCOB02' TO WRK-LOG-PROGRAMA.
+           STRING 'NOTA GRAVADA MATRICULA=' WRK-MATRICULA
+              ' OPERADOR=' WRK-OPERADOR
+              DELIMITED BY SIZE INTO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
+
+       0000-PROCESSARLOTE.
+           MOVE ZEROS TO WRK-QTD-ALUNOS WRK-QTD-APROV
+              WRK-QTD-RECUP WRK-QTD-REPROV.
+           OPEN INPUT ARQ-TURMA.
+           IF WRK-FS-TURMA NOT = '00'
+              DISPLAY 'ARQUIVO DA TURMA NAO ENCONTRADO.'
+           ELSE
+              OPEN OUTPUT ARQ-BOLETIM
+              MOVE 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOBOL
+              PERFORM 0002-RECEBERALUNO-LOTE
+                 UNTIL WRK-FS-TURMA = '10'
+              PERFORM 0009-RESUMOLOTE
+              PERFORM 0000-RODAPEBOL
+              CLOSE ARQ-TURMA
+              CLOSE ARQ-BOLETIM
+           END-IF.
+
+       0000-ESCREVERLINHABOL.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+              PERFORM 0000-RODAPEBOL
+              ADD 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOBOL
+           END-IF.
+           WRITE REG-BOLETIM FROM WRK-LINHA.
+           ADD 1 TO WRK-LINHAS-PAG.
+
+       0000-CABECALHOBOL.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE 'BOLETIM DA TURMA' TO WRK-LINHA.
+           WRITE REG-BOLETIM FROM WRK-LINHA.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'PAGINA ' WRK-NUM-PAGINA
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-BOLETIM FROM WRK-LINHA.
+           MOVE '========================================'
+              TO WRK-LINHA.
+           WRITE REG-BOLETIM FROM WRK-LINHA.
+           ADD 3 TO WRK-LINHAS-PAG.
+
+       0000-RODAPEBOL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING '--- FIM DA PAGINA ' WRK-NUM-PAGINA ' ---'
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-BOLETIM FROM WRK-LINHA.
+
+       0002-RECEBERALUNO-LOTE.
+           READ ARQ-TURMA
+              AT END
+                 MOVE '10' TO WRK-FS-TURMA
+              NOT AT END
+                 MOVE REG-TU-MATRICULA TO WRK-MATRICULA
+                 MOVE REG-TU-FREQ      TO WRK-FREQUENCIA
+                 PERFORM VARYING WRK-IDX FROM 1 BY 1
+                       UNTIL WRK-IDX > WRK-QTD-NOTAS
+                    MOVE REG-TU-NOTA(WRK-IDX) TO WRK-NOTA(WRK-IDX)
+                 END-PERFORM
+                 PERFORM 0003-CALCULARMEDIA
+                 PERFORM 0004-AVALIAR
+                 ADD 1 TO WRK-QTD-ALUNOS
+                 EVALUATE WRK-SITUACAO
+                    WHEN 'APROVADO'
+                       ADD 1 TO WRK-QTD-APROV
+                    WHEN 'RECUPERACAO'
+                       ADD 1 TO WRK-QTD-RECUP
+                    WHEN OTHER
+                       ADD 1 TO WRK-QTD-REPROV
+                 END-EVALUATE
+                 MOVE SPACES TO WRK-LINHA
+                 STRING WRK-MATRICULA ' MEDIA=' WRK-MEDIA-FINAL
+                    ' CONCEITO=' WRK-CONCEITO
+                    ' SITUACAO=' WRK-SITUACAO
+                    DELIMITED BY SIZE INTO WRK-LINHA
+                 PERFORM 0000-ESCREVERLINHABOL
+                 PERFORM 0006-GRAVARHISTORICO
+           END-READ.
+
+       0009-RESUMOLOTE.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'TOTAL DE ALUNOS ........ ' WRK-QTD-ALUNOS
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHABOL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'APROVADOS .............. ' WRK-QTD-APROV
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHABOL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'EM RECUPERACAO ......... ' WRK-QTD-RECUP
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHABOL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'REPROVADOS ............. ' WRK-QTD-REPROV
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHABOL.
