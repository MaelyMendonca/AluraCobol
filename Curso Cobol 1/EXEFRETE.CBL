@@ -1,47 +1,412 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. aulaif.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB03.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-        DECIMAL-POINT IS COMMA.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PEDIDOS ASSIGN TO "PEDIDOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDIDOS.
+           SELECT ARQ-LOTEFRETE ASSIGN TO "FRETELOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LOTEFRETE.
+           SELECT ARQ-MANIFESTO ASSIGN TO "MANIFESTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MANIFESTO.
+           SELECT ARQ-UFPARM ASSIGN TO "UFPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-UFPARM.
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-PEDIDOS.
+       01 REG-PEDIDOS          PIC X(91).
+       FD ARQ-LOTEFRETE.
+       01 REG-LOTEFRETE.
+          02 REG-LF-UF         PIC X(02).
+          02 REG-LF-VALOR      PIC 9(06)V99.
+          02 REG-LF-PESO       PIC 9(04)V99.
+          02 REG-LF-CUPOM      PIC X(08).
+       FD ARQ-MANIFESTO.
+       01 REG-MANIFESTO        PIC X(80).
+       FD ARQ-UFPARM.
+       01 REG-UFPARM.
+          02 REG-UP-COD           PIC X(02).
+          02 REG-UP-TAXA          PIC 9(01)V9999.
+          02 REG-UP-PRAZO         PIC 9(02).
        WORKING-STORAGE SECTION.
-	   77 WRK-PRODUTO PIC X(20)    VALUE SPACES.
-	   77 WRK-UF      PIC X(02)    VALUE SPACES.
-	   77 WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
-	   77 WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
-	   PROCEDURE DIVISION.
-	   
-           DISPLAY 'PRODUTO ESCOLHIDO ..'.
-           ACCEPT WRK-PRODUTO.
-           
-           DISPLAY 'VALOR TOTAL DA COMPRA ..'.
-           ACCEPT WRK-VALOR.
-           
+       77 WRK-PRODUTO      PIC X(20)     VALUE SPACES.
+       77 WRK-UF           PIC X(02)     VALUE SPACES.
+       77 WRK-VALOR        PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-VALOR-ORIG   PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-PESO         PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-CUPOM        PIC X(08)     VALUE SPACES.
+       77 WRK-DESCONTO     PIC 9(02)V99  VALUE ZEROS.
+       77 WRK-FRETE        PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-FRETEPESO    PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-TOTALFINAL   PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-PRAZO        PIC 9(02)     VALUE ZEROS.
+       77 WRK-MODO         PIC X(01)     VALUE '1'.
+       77 WRK-LINHA        PIC X(91)     VALUE SPACES.
+       77 WRK-NUM-PAGINA   PIC 9(03)     VALUE 1.
+       77 WRK-LINHAS-PAG   PIC 9(03)     VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAG PIC 9(03)   VALUE 020.
+       77 WRK-FS-PEDIDOS   PIC X(02)     VALUE ZEROS.
+       77 WRK-LOG-PROGRAMA PIC X(08)     VALUE SPACES.
+       77 WRK-OPERADOR     PIC X(08)     VALUE SPACES.
+       77 WRK-LOG-MENSAGEM PIC X(60)     VALUE SPACES.
+       77 WRK-FS-LOTEFRETE PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-MANIFESTO PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-UFPARM    PIC X(02)     VALUE ZEROS.
+       77 WRK-QTD-UF       PIC 9(02)     VALUE ZEROS.
+       77 WRK-UF-IDX       PIC 9(02)     VALUE ZEROS.
+       77 WRK-UF-ACHADO    PIC X(01)     VALUE 'N'.
+       01 WRK-UF-TAB.
+          02 WRK-UF-ITEM OCCURS 10 TIMES.
+             03 WRK-UF-COD         PIC X(02).
+             03 WRK-UF-TAXA        PIC 9(01)V9999.
+             03 WRK-UF-PRAZO       PIC 9(02).
+             03 WRK-UF-QTDPEDIDOS  PIC 9(04).
+             03 WRK-UF-TOTALFRETE  PIC 9(09)V99.
+       77 WRK-QTD-ITENS    PIC 9(02)     VALUE ZEROS.
+       77 WRK-ITEM-IDX     PIC 9(02)     VALUE ZEROS.
+       01 WRK-ITENS.
+          02 WRK-ITEM OCCURS 20 TIMES.
+             03 WRK-IT-PRODUTO  PIC X(20).
+             03 WRK-IT-QTD      PIC 9(04).
+             03 WRK-IT-VALOR    PIC 9(06)V99.
+       77 WRK-MOEDA         PIC X(03)     VALUE 'BRL'.
+       77 WRK-QTD-MOEDAS    PIC 9(02)     VALUE 3.
+       77 WRK-MOEDA-IDX     PIC 9(02)     VALUE ZEROS.
+       77 WRK-MOEDA-ACHADA  PIC X(01)     VALUE 'N'.
+       77 WRK-VALOR-CONV    PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-VALIDO        PIC X(01)     VALUE 'N'.
+       77 WRK-ITENS-CHK     PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MINIMO-CHK    PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MAXIMO-CHK    PIC 9(09)V99  VALUE ZEROS.
+
+       COPY MOEDAS.
+
+       PROCEDURE DIVISION.
+
+       0001-EXECUTAR.
+           DISPLAY ' CODIGO DO OPERADOR?'.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0000-CARREGARTABELA.
+           DISPLAY ' MODO (1=PEDIDO UNICO 2=LOTE)?'.
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = '2'
+              PERFORM 0000-PROCESSARLOTE
+           ELSE
+              PERFORM 0002-RECEBERPEDIDO
+              PERFORM 0003-CALCULARFRETE
+              PERFORM 0004-MOSTRAR
+              PERFORM 0005-GRAVARPEDIDO
+           END-IF.
+           GOBACK.
+
+       0000-CARREGARTABELA.
+           MOVE ZEROS TO WRK-QTD-UF.
+           OPEN INPUT ARQ-UFPARM.
+           IF WRK-FS-UFPARM = '00'
+              PERFORM 0000-LERUFPARM UNTIL WRK-FS-UFPARM = '10'
+              CLOSE ARQ-UFPARM
+           END-IF.
+           IF WRK-QTD-UF = 0
+              PERFORM 0000-UFPADRAO
+           END-IF.
+
+       0000-LERUFPARM.
+           READ ARQ-UFPARM
+              AT END
+                 MOVE '10' TO WRK-FS-UFPARM
+              NOT AT END
+                 IF WRK-QTD-UF < 10
+                    ADD 1 TO WRK-QTD-UF
+                    MOVE REG-UP-COD   TO WRK-UF-COD(WRK-QTD-UF)
+                    MOVE REG-UP-TAXA  TO WRK-UF-TAXA(WRK-QTD-UF)
+                    MOVE REG-UP-PRAZO TO WRK-UF-PRAZO(WRK-QTD-UF)
+                    MOVE ZEROS TO WRK-UF-QTDPEDIDOS(WRK-QTD-UF)
+                    MOVE ZEROS TO WRK-UF-TOTALFRETE(WRK-QTD-UF)
+                 END-IF
+           END-READ.
+
+       0000-UFPADRAO.
+           MOVE 10 TO WRK-QTD-UF.
+           MOVE 'SP' TO WRK-UF-COD(01).
+           MOVE 1,0500 TO WRK-UF-TAXA(01).
+           MOVE 02 TO WRK-UF-PRAZO(01).
+           MOVE 'RJ' TO WRK-UF-COD(02).
+           MOVE 1,1000 TO WRK-UF-TAXA(02).
+           MOVE 04 TO WRK-UF-PRAZO(02).
+           MOVE 'MG' TO WRK-UF-COD(03).
+           MOVE 1,1700 TO WRK-UF-TAXA(03).
+           MOVE 05 TO WRK-UF-PRAZO(03).
+           MOVE 'PR' TO WRK-UF-COD(04).
+           MOVE 1,1200 TO WRK-UF-TAXA(04).
+           MOVE 04 TO WRK-UF-PRAZO(04).
+           MOVE 'SC' TO WRK-UF-COD(05).
+           MOVE 1,1300 TO WRK-UF-TAXA(05).
+           MOVE 05 TO WRK-UF-PRAZO(05).
+           MOVE 'RS' TO WRK-UF-COD(06).
+           MOVE 1,1500 TO WRK-UF-TAXA(06).
+           MOVE 06 TO WRK-UF-PRAZO(06).
+           MOVE 'BA' TO WRK-UF-COD(07).
+           MOVE 1,2000 TO WRK-UF-TAXA(07).
+           MOVE 07 TO WRK-UF-PRAZO(07).
+           MOVE 'PE' TO WRK-UF-COD(08).
+           MOVE 1,2200 TO WRK-UF-TAXA(08).
+           MOVE 08 TO WRK-UF-PRAZO(08).
+           MOVE 'CE' TO WRK-UF-COD(09).
+           MOVE 1,2500 TO WRK-UF-TAXA(09).
+           MOVE 09 TO WRK-UF-PRAZO(09).
+           MOVE 'DF' TO WRK-UF-COD(10).
+           MOVE 1,1800 TO WRK-UF-TAXA(10).
+           MOVE 05 TO WRK-UF-PRAZO(10).
+           MOVE ZEROS TO WRK-UF-QTDPEDIDOS(01) WRK-UF-QTDPEDIDOS(02)
+              WRK-UF-QTDPEDIDOS(03) WRK-UF-QTDPEDIDOS(04)
+              WRK-UF-QTDPEDIDOS(05) WRK-UF-QTDPEDIDOS(06)
+              WRK-UF-QTDPEDIDOS(07) WRK-UF-QTDPEDIDOS(08)
+              WRK-UF-QTDPEDIDOS(09) WRK-UF-QTDPEDIDOS(10).
+           MOVE ZEROS TO WRK-UF-TOTALFRETE(01) WRK-UF-TOTALFRETE(02)
+              WRK-UF-TOTALFRETE(03) WRK-UF-TOTALFRETE(04)
+              WRK-UF-TOTALFRETE(05) WRK-UF-TOTALFRETE(06)
+              WRK-UF-TOTALFRETE(07) WRK-UF-TOTALFRETE(08)
+              WRK-UF-TOTALFRETE(09) WRK-UF-TOTALFRETE(10).
+
+       0002-RECEBERPEDIDO.
            DISPLAY 'ESTADO PARA A ENTREGA ..'.
            ACCEPT WRK-UF.
-           
-           EVALUATE WRK-UF
-             WHEN 'SP'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-             WHEN 'RJ'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-             WHEN 'MG'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,17
-             WHEN OTHER
-               DISPLAY ' :( DESCULPE, NÃO FAZEMOS ENTREGA NO SEU ESTADO.'
-  
+           DISPLAY 'CUPOM DE DESCONTO (OU BRANCO) ..'.
+           ACCEPT WRK-CUPOM.
+           PERFORM 0006-APLICARCUPOM.
+           PERFORM 0010-LERQTDITENS.
+           MOVE ZEROS TO WRK-VALOR.
+           PERFORM VARYING WRK-ITEM-IDX FROM 1 BY 1
+                 UNTIL WRK-ITEM-IDX > WRK-QTD-ITENS
+              DISPLAY 'PRODUTO DO ITEM ' WRK-ITEM-IDX ' ..'
+              ACCEPT WRK-IT-PRODUTO(WRK-ITEM-IDX)
+              DISPLAY 'QUANTIDADE ..'
+              ACCEPT WRK-IT-QTD(WRK-ITEM-IDX)
+              DISPLAY 'VALOR UNITARIO ..'
+              ACCEPT WRK-IT-VALOR(WRK-ITEM-IDX)
+              COMPUTE WRK-VALOR = WRK-VALOR +
+                 (WRK-IT-QTD(WRK-ITEM-IDX) * WRK-IT-VALOR(WRK-ITEM-IDX))
+           END-PERFORM.
+           DISPLAY 'PESO TOTAL DO PEDIDO (KG) ..'.
+           ACCEPT WRK-PESO.
+           DISPLAY 'MOEDA PARA EXIBICAO DO VALOR (BRL/USD/EUR) ..'.
+           ACCEPT WRK-MOEDA.
+           PERFORM 0011-LOCALIZARMOEDA.
+
+       0010-LERQTDITENS.
+           MOVE ZEROS TO WRK-QTD-ITENS.
+           MOVE 'N' TO WRK-VALIDO.
+           PERFORM UNTIL WRK-VALIDO = 'S'
+              DISPLAY 'QUANTOS ITENS NO PEDIDO? (1-20)'
+              ACCEPT WRK-QTD-ITENS
+              MOVE WRK-QTD-ITENS TO WRK-ITENS-CHK
+              MOVE 1  TO WRK-MINIMO-CHK
+              MOVE 20 TO WRK-MAXIMO-CHK
+              CALL 'VALIDANU' USING WRK-ITENS-CHK WRK-MINIMO-CHK
+                 WRK-MAXIMO-CHK WRK-VALIDO
+              IF WRK-VALIDO = 'N'
+                 DISPLAY 'QUANTIDADE INVALIDA, DEVE SER DE 1 A 20.'
+              END-IF
+           END-PERFORM.
+
+       0003-CALCULARFRETE.
+           MOVE WRK-VALOR TO WRK-VALOR-ORIG.
+           PERFORM 0007-LOCALIZARUF.
+           MOVE ZEROS TO WRK-FRETE WRK-FRETEPESO WRK-TOTALFINAL
+              WRK-PRAZO.
+           IF WRK-UF-ACHADO = 'N'
+              DISPLAY ' :( DESCULPE, NAO FAZEMOS ENTREGA NO SEU '
+                 'ESTADO.'
+           ELSE
+              COMPUTE WRK-VALOR = WRK-VALOR -
+                 (WRK-VALOR * WRK-DESCONTO / 100)
+              COMPUTE WRK-FRETE =
+                 WRK-VALOR * WRK-UF-TAXA(WRK-UF-IDX)
+              PERFORM 0008-CALCULARFRETEPESO
+              COMPUTE WRK-TOTALFINAL = WRK-FRETE + WRK-FRETEPESO
+              MOVE WRK-UF-PRAZO(WRK-UF-IDX) TO WRK-PRAZO
+           END-IF.
+           PERFORM 0012-CONVERTERMOEDA.
+
+       0011-LOCALIZARMOEDA.
+           MOVE 'N' TO WRK-MOEDA-ACHADA.
+           MOVE ZEROS TO WRK-MOEDA-IDX.
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1
+                 UNTIL WRK-MOEDA-IDX > WRK-QTD-MOEDAS
+                    OR WRK-MOEDA-ACHADA = 'S'
+              IF WRK-MOEDA-COD(WRK-MOEDA-IDX) = WRK-MOEDA
+                 MOVE 'S' TO WRK-MOEDA-ACHADA
+              END-IF
+           END-PERFORM.
+           IF WRK-MOEDA-ACHADA = 'S'
+              SUBTRACT 1 FROM WRK-MOEDA-IDX
+           ELSE
+              MOVE 'BRL' TO WRK-MOEDA
+              MOVE 1 TO WRK-MOEDA-IDX
+           END-IF.
+
+       0012-CONVERTERMOEDA.
+           COMPUTE WRK-VALOR-CONV ROUNDED =
+              WRK-TOTALFINAL * WRK-MOEDA-TAXA(WRK-MOEDA-IDX).
+
+       0006-APLICARCUPOM.
+           EVALUATE WRK-CUPOM
+              WHEN 'DESC10'
+                 MOVE 10 TO WRK-DESCONTO
+              WHEN 'DESC20'
+                 MOVE 20 TO WRK-DESCONTO
+              WHEN OTHER
+                 MOVE ZEROS TO WRK-DESCONTO
+           END-EVALUATE.
+
+       0007-LOCALIZARUF.
+           MOVE 'N' TO WRK-UF-ACHADO.
+           PERFORM VARYING WRK-UF-IDX FROM 1 BY 1
+                 UNTIL WRK-UF-IDX > WRK-QTD-UF
+                    OR WRK-UF-ACHADO = 'S'
+              IF WRK-UF-COD(WRK-UF-IDX) = WRK-UF
+                 MOVE 'S' TO WRK-UF-ACHADO
+              END-IF
+           END-PERFORM.
+           IF WRK-UF-ACHADO = 'N'
+              MOVE ZEROS TO WRK-UF-IDX
+           ELSE
+              SUBTRACT 1 FROM WRK-UF-IDX
+           END-IF.
+
+       0008-CALCULARFRETEPESO.
+           EVALUATE TRUE
+              WHEN WRK-PESO <= 5
+                 MOVE ZEROS TO WRK-FRETEPESO
+              WHEN WRK-PESO <= 20
+                 MOVE 10 TO WRK-FRETEPESO
+              WHEN WRK-PESO <= 50
+                 MOVE 25 TO WRK-FRETEPESO
+              WHEN OTHER
+                 MOVE 50 TO WRK-FRETEPESO
            END-EVALUATE.
-           
+
+       0004-MOSTRAR.
            DISPLAY '-----------'.
-           
-           IF WRK-FRETE NOT EQUAL 0
-           DISPLAY ' VALOR FINAL DA COMPRA = ' WRK-FRETE
-           
+           IF WRK-TOTALFINAL NOT EQUAL 0
+              DISPLAY ' VALOR DOS PRODUTOS = ' WRK-VALOR
+              DISPLAY ' FRETE POR VALOR = ' WRK-FRETE
+              DISPLAY ' ADICIONAL POR PESO = ' WRK-FRETEPESO
+              DISPLAY ' VALOR FINAL DA COMPRA = ' WRK-TOTALFINAL
+              DISPLAY ' PRAZO ESTIMADO DE ENTREGA (DIAS) = '
+                 WRK-PRAZO
+              DISPLAY ' VALOR EM ' WRK-MOEDA ' = ' WRK-VALOR-CONV
+           END-IF.
+
+       0005-GRAVARPEDIDO.
+           IF WRK-UF-ACHADO = 'S'
+              OPEN EXTEND ARQ-PEDIDOS
+              IF WRK-FS-PEDIDOS = '35'
+                 OPEN OUTPUT ARQ-PEDIDOS
+              END-IF
+              MOVE SPACES TO WRK-LINHA
+              STRING 'UF=' WRK-UF ' VALOR=' WRK-VALOR-ORIG
+                 ' FRETE=' WRK-TOTALFINAL ' PRAZO=' WRK-PRAZO
+                 ' OPERADOR=' WRK-OPERADOR ' MOEDA=' WRK-MOEDA
+                 ' CUPOM=' WRK-CUPOM
+                 DELIMITED BY SIZE INTO WRK-LINHA
+              WRITE REG-PEDIDOS FROM WRK-LINHA
+              CLOSE ARQ-PEDIDOS
+              MOVE 'PRGCOB03' TO WRK-LOG-PROGRAMA
+              STRING 'PEDIDO GRAVADO UF=' WRK-UF
+                 ' OPERADOR=' WRK-OPERADOR
+                 DELIMITED BY SIZE INTO WRK-LOG-MENSAGEM
+              CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM
            END-IF.
-           
-		   
 
-            
-             
-         STOP RUN.
\ No newline at end of file
+       0000-PROCESSARLOTE.
+           MOVE 'BRL' TO WRK-MOEDA.
+           PERFORM 0011-LOCALIZARMOEDA.
+           OPEN INPUT ARQ-LOTEFRETE.
+           IF WRK-FS-LOTEFRETE NOT = '00'
+              DISPLAY 'ARQUIVO DE LOTE DE FRETE NAO ENCONTRADO.'
+           ELSE
+              PERFORM 0002-RECEBERPEDIDO-LOTE
+                 UNTIL WRK-FS-LOTEFRETE = '10'
+              CLOSE ARQ-LOTEFRETE
+              PERFORM 0009-GRAVARMANIFESTO
+           END-IF.
+
+       0002-RECEBERPEDIDO-LOTE.
+           READ ARQ-LOTEFRETE
+              AT END
+                 MOVE '10' TO WRK-FS-LOTEFRETE
+              NOT AT END
+                 MOVE REG-LF-UF    TO WRK-UF
+                 MOVE REG-LF-VALOR TO WRK-VALOR
+                 MOVE REG-LF-PESO  TO WRK-PESO
+                 MOVE REG-LF-CUPOM TO WRK-CUPOM
+                 PERFORM 0006-APLICARCUPOM
+                 PERFORM 0003-CALCULARFRETE
+                 PERFORM 0005-GRAVARPEDIDO
+                 IF WRK-UF-ACHADO = 'S'
+                    ADD 1 TO WRK-UF-QTDPEDIDOS(WRK-UF-IDX)
+                    ADD WRK-TOTALFINAL TO
+                       WRK-UF-TOTALFRETE(WRK-UF-IDX)
+                 END-IF
+           END-READ.
+
+       0009-GRAVARMANIFESTO.
+           OPEN OUTPUT ARQ-MANIFESTO.
+           MOVE 1 TO WRK-NUM-PAGINA.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0000-CABECALHOMAN.
+           MOVE 'MANIFESTO DE EMBARQUE POR ESTADO' TO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHAMAN.
+           MOVE '----------------------------------------'
+              TO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHAMAN.
+           PERFORM VARYING WRK-UF-IDX FROM 1 BY 1
+                 UNTIL WRK-UF-IDX > WRK-QTD-UF
+              IF WRK-UF-QTDPEDIDOS(WRK-UF-IDX) > 0
+                 MOVE SPACES TO WRK-LINHA
+                 STRING 'ESTADO ' WRK-UF-COD(WRK-UF-IDX)
+                    ' PEDIDOS=' WRK-UF-QTDPEDIDOS(WRK-UF-IDX)
+                    ' TOTAL FRETE=' WRK-UF-TOTALFRETE(WRK-UF-IDX)
+                    DELIMITED BY SIZE INTO WRK-LINHA
+                 PERFORM 0000-ESCREVERLINHAMAN
+              END-IF
+           END-PERFORM.
+           PERFORM 0000-RODAPEMAN.
+           CLOSE ARQ-MANIFESTO.
+
+       0000-ESCREVERLINHAMAN.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+              PERFORM 0000-RODAPEMAN
+              ADD 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOMAN
+           END-IF.
+           WRITE REG-MANIFESTO FROM WRK-LINHA.
+           ADD 1 TO WRK-LINHAS-PAG.
+
+       0000-CABECALHOMAN.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE 'MANIFESTO DE EMBARQUE' TO WRK-LINHA.
+           WRITE REG-MANIFESTO FROM WRK-LINHA.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'PAGINA ' WRK-NUM-PAGINA
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-MANIFESTO FROM WRK-LINHA.
+           MOVE '========================================'
+              TO WRK-LINHA.
+           WRITE REG-MANIFESTO FROM WRK-LINHA.
+           ADD 3 TO WRK-LINHAS-PAG.
+
+       0000-RODAPEMAN.
+           MOVE SPACES TO WRK-LINHA.
+           STRING '--- FIM DA PAGINA ' WRK-NUM-PAGINA ' ---'
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-MANIFESTO FROM WRK-LINHA.
