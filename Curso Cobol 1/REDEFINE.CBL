@@ -1,40 +1,122 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. aulaif.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB08.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
-       01 WRK-MESES-EXTENSO.
-          02 FILLER PIC X(03) VALUE 'JAN'.
-          02 FILLER PIC X(03) VALUE 'FEV'.
-          02 FILLER PIC X(03) VALUE 'MAR'.
-          02 FILLER PIC X(03) VALUE 'ABR'.
-          02 FILLER PIC X(03) VALUE 'MAI'.
-          02 FILLER PIC X(03) VALUE 'JUN'.
-          02 FILLER PIC X(03) VALUE 'JUL'.
-          02 FILLER PIC X(03) VALUE 'AGO'.
-          02 FILLER PIC X(03) VALUE 'SET'.
-          02 FILLER PIC X(03) VALUE 'OUT'.
-          02 FILLER PIC X(03) VALUE 'NOV'.
-          02 FILLER PIC X(03) VALUE 'DEZ'.
-          
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-          02 WRK-MES PIC X(3) OCCURS 12 TIMES.
-          
+
+       COPY MESES.
+       COPY DIASEM.
+
        01 DATAATA.
           03 ANOATA       PIC 9(04)      VALUE ZEROS.
           03 MESATA       PIC 9(02)      VALUE ZEROS.
           03 DIAATA       PIC 9(02)      VALUE ZEROS.
-  
-          
-     
+
+       77 WRK-MODO-DATA      PIC X(01)   VALUE '1'.
+       77 WRK-ANO-MAN        PIC 9(04)   VALUE ZEROS.
+       77 WRK-MES-MAN        PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIA-MAN        PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIASNOMES      PIC 9(02)   VALUE ZEROS.
+       77 WRK-BISSEXTO       PIC X(01)   VALUE 'N'.
+       77 WRK-DATAVALIDA     PIC X(01)   VALUE 'S'.
+       77 WRK-RESTO4         PIC 9(04)   VALUE ZEROS.
+       77 WRK-RESTO100       PIC 9(04)   VALUE ZEROS.
+       77 WRK-RESTO400       PIC 9(04)   VALUE ZEROS.
+       77 WRK-ANOZ           PIC 9(04)   VALUE ZEROS.
+       77 WRK-MESZ           PIC 9(02)   VALUE ZEROS.
+       77 WRK-TERMO1         PIC 9(04)   VALUE ZEROS.
+       77 WRK-TERMO2         PIC 9(04)   VALUE ZEROS.
+       77 WRK-TERMO3         PIC 9(04)   VALUE ZEROS.
+       77 WRK-SOMADIASEMANA  PIC 9(06)   VALUE ZEROS.
+       77 WRK-DIV7           PIC 9(06)   VALUE ZEROS.
+       77 WRK-IDXDIASEMANA   PIC 9(01)   VALUE ZEROS.
+
        PROCEDURE DIVISION.
-       ACCEPT DATAATA FROM DATE YYYYMMDD.
-      
-       DISPLAY 'DATA: ' DIAATA ' DE ' WRK-MES(MESATA) ' DE ' ANOATA.
-       STOP RUN.
-     
-   
+       0001-PRINCIPAL.
+           DISPLAY ' ORIGEM DA DATA (1=DATA DO SISTEMA '
+              '2=DIGITACAO MANUAL)?'.
+           ACCEPT WRK-MODO-DATA.
+           IF WRK-MODO-DATA = '2'
+              PERFORM 0002-RECEBERDATAMANUAL
+           ELSE
+              ACCEPT DATAATA FROM DATE YYYYMMDD
+           END-IF.
+           PERFORM 0000-CALCULARDIASEMANA.
+           DISPLAY WRK-NOME-DIASEMANA(WRK-IDXDIASEMANA) ', ' DIAATA
+              ' DE ' WRK-NOME-MES-PT(MESATA) ' DE ' ANOATA.
+           GOBACK.
+
+       0002-RECEBERDATAMANUAL.
+           MOVE 'N' TO WRK-DATAVALIDA.
+           PERFORM 0003-LERDATAMANUAL UNTIL WRK-DATAVALIDA = 'S'.
+           MOVE WRK-ANO-MAN TO ANOATA.
+           MOVE WRK-MES-MAN TO MESATA.
+           MOVE WRK-DIA-MAN TO DIAATA.
+
+       0003-LERDATAMANUAL.
+           DISPLAY ' ANO (AAAA)?'.
+           ACCEPT WRK-ANO-MAN.
+           DISPLAY ' MES (01-12)?'.
+           ACCEPT WRK-MES-MAN.
+           DISPLAY ' DIA?'.
+           ACCEPT WRK-DIA-MAN.
+           PERFORM 0000-VALIDARDATA.
+           IF WRK-DATAVALIDA = 'N'
+              DISPLAY 'DATA INVALIDA, VERIFIQUE O DIA, MES E ANO '
+                 'INFORMADOS.'
+           END-IF.
+
+       0000-VALIDARDATA.
+           MOVE 'S' TO WRK-DATAVALIDA.
+           IF WRK-MES-MAN < 1 OR WRK-MES-MAN > 12
+              MOVE 'N' TO WRK-DATAVALIDA
+           ELSE
+              PERFORM 0000-CALCULARDIASMES
+              IF WRK-DIA-MAN < 1 OR WRK-DIA-MAN > WRK-DIASNOMES
+                 MOVE 'N' TO WRK-DATAVALIDA
+              END-IF
+           END-IF.
+
+       0000-CALCULARDIASMES.
+           EVALUATE WRK-MES-MAN
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WRK-DIASNOMES
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WRK-DIASNOMES
+              WHEN 2
+                 PERFORM 0000-VERIFICARBISSEXTO
+                 IF WRK-BISSEXTO = 'S'
+                    MOVE 29 TO WRK-DIASNOMES
+                 ELSE
+                    MOVE 28 TO WRK-DIASNOMES
+                 END-IF
+           END-EVALUATE.
 
+       0000-VERIFICARBISSEXTO.
+           COMPUTE WRK-RESTO4   = WRK-ANO-MAN - ((WRK-ANO-MAN / 4) * 4).
+           COMPUTE WRK-RESTO100 =
+              WRK-ANO-MAN - ((WRK-ANO-MAN / 100) * 100).
+           COMPUTE WRK-RESTO400 =
+              WRK-ANO-MAN - ((WRK-ANO-MAN / 400) * 400).
+           IF (WRK-RESTO4 = 0 AND WRK-RESTO100 NOT = 0)
+                 OR WRK-RESTO400 = 0
+              MOVE 'S' TO WRK-BISSEXTO
+           ELSE
+              MOVE 'N' TO WRK-BISSEXTO
+           END-IF.
 
-           
+       0000-CALCULARDIASEMANA.
+           MOVE ANOATA TO WRK-ANOZ.
+           MOVE MESATA TO WRK-MESZ.
+           IF WRK-MESZ < 3
+              SUBTRACT 1 FROM WRK-ANOZ
+           END-IF.
+           COMPUTE WRK-TERMO1 = WRK-ANOZ / 4.
+           COMPUTE WRK-TERMO2 = WRK-ANOZ / 100.
+           COMPUTE WRK-TERMO3 = WRK-ANOZ / 400.
+           COMPUTE WRK-SOMADIASEMANA =
+              WRK-ANOZ + WRK-TERMO1 - WRK-TERMO2 + WRK-TERMO3
+              + WRK-OFFSET-MES(MESATA) + DIAATA.
+           COMPUTE WRK-DIV7 = WRK-SOMADIASEMANA / 7.
+           COMPUTE WRK-IDXDIASEMANA =
+              WRK-SOMADIASEMANA - (WRK-DIV7 * 7) + 1.
