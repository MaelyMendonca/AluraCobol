@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDANU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LNK-VALOR          PIC 9(09)V99.
+       01 LNK-MINIMO         PIC 9(09)V99.
+       01 LNK-MAXIMO         PIC 9(09)V99.
+       01 LNK-VALIDO         PIC X(01).
+
+       PROCEDURE DIVISION USING LNK-VALOR LNK-MINIMO LNK-MAXIMO
+             LNK-VALIDO.
+       0001-PRINCIPAL.
+           IF LNK-VALOR >= LNK-MINIMO AND LNK-VALOR <= LNK-MAXIMO
+              MOVE 'S' TO LNK-VALIDO
+           ELSE
+              MOVE 'N' TO LNK-VALIDO
+           END-IF.
+           GOBACK.
