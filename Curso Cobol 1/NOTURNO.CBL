@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTURNO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-LOG-PROGRAMA        PIC X(08)    VALUE 'NOTURNO'.
+       77 WRK-LOG-MENSAGEM        PIC X(60)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'INICIO DO LOTE NOTURNO' TO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
+           DISPLAY ' LOTE NOTURNO - FRETE E FOLHA DE PAGAMENTO'.
+           DISPLAY ' PROCESSANDO FRETE (FRETELOTE.DAT)...'.
+           CALL 'PRGCOB03'.
+           DISPLAY ' PROCESSANDO FOLHA DE PAGAMENTO (IF)...'.
+           CALL 'PRGCOB06'.
+           DISPLAY ' PROCESSANDO FOLHA DE PAGAMENTO (EVALUATE)...'.
+           CALL 'PRGCOB07'.
+           MOVE 'FIM DO LOTE NOTURNO' TO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
+           DISPLAY ' LOTE NOTURNO CONCLUIDO.'.
+           STOP RUN.
