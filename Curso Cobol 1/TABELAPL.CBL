@@ -1,4 +1,4 @@
-            IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FINAL03.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -6,48 +6,239 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
+       COPY MESES.
+       COPY DIASEM.
+
        01 WRK-DATA.
           02 WRK-ANO       PIC 9(04)      VALUE ZEROS.
           02 WRK-MES       PIC 9(02)      VALUE ZEROS.
           02 WRK-DIA       PIC 9(02)      VALUE ZEROS.
-          
-       01 WRK-MESES.
-          03 WRK-NOMEMES   PIC X(10)      OCCURS 12 TIMES.
-          
+
+       77 WRK-MODO-DATA      PIC X(01)   VALUE '1'.
+       77 WRK-IDIOMA         PIC X(01)   VALUE 'P'.
+       77 WRK-ANO-MAN        PIC 9(04)   VALUE ZEROS.
+       77 WRK-MES-MAN        PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIA-MAN        PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIASNOMES      PIC 9(02)   VALUE ZEROS.
+       77 WRK-BISSEXTO       PIC X(01)   VALUE 'N'.
+       77 WRK-DATAVALIDA     PIC X(01)   VALUE 'S'.
+       77 WRK-RESTO4         PIC 9(04)   VALUE ZEROS.
+       77 WRK-RESTO100       PIC 9(04)   VALUE ZEROS.
+       77 WRK-RESTO400       PIC 9(04)   VALUE ZEROS.
+       77 WRK-ANOZ           PIC 9(04)   VALUE ZEROS.
+       77 WRK-MESZ           PIC 9(02)   VALUE ZEROS.
+       77 WRK-TERMO1         PIC 9(04)   VALUE ZEROS.
+       77 WRK-TERMO2         PIC 9(04)   VALUE ZEROS.
+       77 WRK-TERMO3         PIC 9(04)   VALUE ZEROS.
+       77 WRK-SOMADIASEMANA  PIC 9(06)   VALUE ZEROS.
+       77 WRK-DIV7           PIC 9(06)   VALUE ZEROS.
+       77 WRK-IDXDIASEMANA   PIC 9(01)   VALUE ZEROS.
+       77 WRK-NOMEMESEXIBIR  PIC X(10)   VALUE SPACES.
+
+       77 WRK-OPCAO          PIC X(01)   VALUE '1'.
+       77 WRK-DIASAADD       PIC 9(05)   VALUE ZEROS.
+       77 WRK-ANO-CALC       PIC 9(04)   VALUE ZEROS.
+       77 WRK-MES-CALC       PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIA-CALC       PIC 9(02)   VALUE ZEROS.
+
+       01 WRK-DATA2.
+          03 WRK-ANO2        PIC 9(04)   VALUE ZEROS.
+          03 WRK-MES2        PIC 9(02)   VALUE ZEROS.
+          03 WRK-DIA2        PIC 9(02)   VALUE ZEROS.
+       77 WRK-ANO-JL         PIC 9(04)   VALUE ZEROS.
+       77 WRK-MES-JL         PIC 9(02)   VALUE ZEROS.
+       77 WRK-DIA-JL         PIC 9(02)   VALUE ZEROS.
+       77 WRK-MM-JL          PIC 9(02)   VALUE ZEROS.
+       77 WRK-YY-JL          PIC 9(04)   VALUE ZEROS.
+       77 WRK-SERIAL         PIC 9(08)   VALUE ZEROS.
+       77 WRK-SERIAL1        PIC 9(08)   VALUE ZEROS.
+       77 WRK-SERIAL2        PIC 9(08)   VALUE ZEROS.
+       77 WRK-DIASENTRE      PIC S9(08)  VALUE ZEROS.
+
        PROCEDURE DIVISION.
-       
+
        0001-PRINCIPAL.
            PERFORM 0100-INCIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           
-           STOP RUN.
-       
+
+           GOBACK.
+
        0100-INCIALIZAR.
-           
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+
+           DISPLAY ' ORIGEM DA DATA (1=DATA DO SISTEMA '
+              '2=DIGITACAO MANUAL)?'.
+           ACCEPT WRK-MODO-DATA.
+           IF WRK-MODO-DATA = '2'
+              PERFORM 0002-RECEBERDATAMANUAL
+           ELSE
+              ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           END-IF.
+           DISPLAY ' IDIOMA DO NOME DO MES (P=PORTUGUES I=INGLES)?'.
+           ACCEPT WRK-IDIOMA.
+
+       0002-RECEBERDATAMANUAL.
+           MOVE 'N' TO WRK-DATAVALIDA.
+           PERFORM 0003-LERDATAMANUAL UNTIL WRK-DATAVALIDA = 'S'.
+           MOVE WRK-ANO-MAN TO WRK-ANO.
+           MOVE WRK-MES-MAN TO WRK-MES.
+           MOVE WRK-DIA-MAN TO WRK-DIA.
+
+       0003-LERDATAMANUAL.
+           DISPLAY ' ANO (AAAA)?'.
+           ACCEPT WRK-ANO-MAN.
+           DISPLAY ' MES (01-12)?'.
+           ACCEPT WRK-MES-MAN.
+           DISPLAY ' DIA?'.
+           ACCEPT WRK-DIA-MAN.
+           PERFORM 0000-VALIDARDATA.
+           IF WRK-DATAVALIDA = 'N'
+              DISPLAY 'DATA INVALIDA, VERIFIQUE O DIA, MES E ANO '
+                 'INFORMADOS.'
+           END-IF.
+
+       0000-VALIDARDATA.
+           MOVE 'S' TO WRK-DATAVALIDA.
+           IF WRK-MES-MAN < 1 OR WRK-MES-MAN > 12
+              MOVE 'N' TO WRK-DATAVALIDA
+           ELSE
+              PERFORM 0000-CALCULARDIASMES
+              IF WRK-DIA-MAN < 1 OR WRK-DIA-MAN > WRK-DIASNOMES
+                 MOVE 'N' TO WRK-DATAVALIDA
+              END-IF
+           END-IF.
+
+       0000-CALCULARDIASMES.
+           EVALUATE WRK-MES-MAN
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WRK-DIASNOMES
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WRK-DIASNOMES
+              WHEN 2
+                 PERFORM 0000-VERIFICARBISSEXTO
+                 IF WRK-BISSEXTO = 'S'
+                    MOVE 29 TO WRK-DIASNOMES
+                 ELSE
+                    MOVE 28 TO WRK-DIASNOMES
+                 END-IF
+           END-EVALUATE.
+
+       0000-VERIFICARBISSEXTO.
+           COMPUTE WRK-RESTO4   = WRK-ANO-MAN - ((WRK-ANO-MAN / 4) * 4).
+           COMPUTE WRK-RESTO100 =
+              WRK-ANO-MAN - ((WRK-ANO-MAN / 100) * 100).
+           COMPUTE WRK-RESTO400 =
+              WRK-ANO-MAN - ((WRK-ANO-MAN / 400) * 400).
+           IF (WRK-RESTO4 = 0 AND WRK-RESTO100 NOT = 0)
+                 OR WRK-RESTO400 = 0
+              MOVE 'S' TO WRK-BISSEXTO
+           ELSE
+              MOVE 'N' TO WRK-BISSEXTO
+           END-IF.
+
+       0000-CALCULARDIASEMANA.
+           MOVE WRK-ANO TO WRK-ANOZ.
+           MOVE WRK-MES TO WRK-MESZ.
+           IF WRK-MESZ < 3
+              SUBTRACT 1 FROM WRK-ANOZ
+           END-IF.
+           COMPUTE WRK-TERMO1 = WRK-ANOZ / 4.
+           COMPUTE WRK-TERMO2 = WRK-ANOZ / 100.
+           COMPUTE WRK-TERMO3 = WRK-ANOZ / 400.
+           COMPUTE WRK-SOMADIASEMANA =
+              WRK-ANOZ + WRK-TERMO1 - WRK-TERMO2 + WRK-TERMO3
+              + WRK-OFFSET-MES(WRK-MES) + WRK-DIA.
+           COMPUTE WRK-DIV7 = WRK-SOMADIASEMANA / 7.
+           COMPUTE WRK-IDXDIASEMANA =
+              WRK-SOMADIASEMANA - (WRK-DIV7 * 7) + 1.
 
        0200-PROCESSAR.
-       
-           MOVE 'JANEIRO'    TO WRK-NOMEMES(01).
-           MOVE 'FEVERREIRO' TO WRK-NOMEMES(02).
-           MOVE 'MARÇO'      TO WRK-NOMEMES(03).
-           MOVE 'ABRIL'      TO WRK-NOMEMES(04).
-           MOVE 'MAIO'       TO WRK-NOMEMES(05).
-           MOVE 'JUNHO'      TO WRK-NOMEMES(06).
-           MOVE 'JULHO'      TO WRK-NOMEMES(07).
-           MOVE 'AGOSTO'     TO WRK-NOMEMES(08).
-           MOVE 'SETEMBRO'   TO WRK-NOMEMES(09).
-           MOVE 'OUTUBRO'    TO WRK-NOMEMES(10).
-           MOVE 'NOVEMBRO'   TO WRK-NOMEMES(11).
-           MOVE 'DEZEMBRO'   TO WRK-NOMEMES(12).
-
-       
-
-           DISPLAY WRK-DIA '/' WRK-NOMEMES(WRK-MES) '/' WRK-ANO.
+
+           IF WRK-IDIOMA = 'I' OR WRK-IDIOMA = 'i'
+              MOVE WRK-NOME-MES-EN(WRK-MES) TO WRK-NOMEMESEXIBIR
+           ELSE
+              MOVE WRK-NOME-MES-PT(WRK-MES) TO WRK-NOMEMESEXIBIR
+           END-IF.
+
+           PERFORM 0000-CALCULARDIASEMANA.
+
+           DISPLAY WRK-NOME-DIASEMANA(WRK-IDXDIASEMANA) ', ' WRK-DIA
+              '/' WRK-NOMEMESEXIBIR '/' WRK-ANO.
 
        0300-FINALIZAR.
+           DISPLAY ' OPCAO (1=SAIR 2=SOMAR DIAS 3=DIFERENCA ENTRE '
+              'DATAS)?'.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+              WHEN '2'
+                 PERFORM 0005-SOMARDIAS
+              WHEN '3'
+                 PERFORM 0006-DIASENTREDATAS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
            DISPLAY '--------------'.
            DISPLAY 'ACABOU O PROGRAMA'.
-           
\ No newline at end of file
+
+       0000-CALCULARSERIAL.
+           IF WRK-MES-JL <= 2
+              COMPUTE WRK-MM-JL = WRK-MES-JL + 12
+              COMPUTE WRK-YY-JL = WRK-ANO-JL - 1
+           ELSE
+              MOVE WRK-MES-JL TO WRK-MM-JL
+              MOVE WRK-ANO-JL TO WRK-YY-JL
+           END-IF.
+           COMPUTE WRK-SERIAL =
+              WRK-DIA-JL + ((153 * WRK-MM-JL + 2) / 5)
+              + (365 * WRK-YY-JL) + (WRK-YY-JL / 4)
+              - (WRK-YY-JL / 100) + (WRK-YY-JL / 400) + 1721119.
+
+       0005-SOMARDIAS.
+           DISPLAY ' QUANTOS DIAS SOMAR?'.
+           ACCEPT WRK-DIASAADD.
+           MOVE WRK-ANO TO WRK-ANO-CALC.
+           MOVE WRK-MES TO WRK-MES-CALC.
+           MOVE WRK-DIA TO WRK-DIA-CALC.
+           PERFORM WRK-DIASAADD TIMES
+              PERFORM 0000-INCREMENTARDIA
+           END-PERFORM.
+           DISPLAY 'DATA RESULTANTE: ' WRK-DIA-CALC '/' WRK-MES-CALC
+              '/' WRK-ANO-CALC.
+
+       0000-INCREMENTARDIA.
+           ADD 1 TO WRK-DIA-CALC.
+           MOVE WRK-ANO-CALC TO WRK-ANO-MAN.
+           MOVE WRK-MES-CALC TO WRK-MES-MAN.
+           PERFORM 0000-CALCULARDIASMES.
+           IF WRK-DIA-CALC > WRK-DIASNOMES
+              MOVE 1 TO WRK-DIA-CALC
+              ADD 1 TO WRK-MES-CALC
+              IF WRK-MES-CALC > 12
+                 MOVE 1 TO WRK-MES-CALC
+                 ADD 1 TO WRK-ANO-CALC
+              END-IF
+           END-IF.
+
+       0006-DIASENTREDATAS.
+           DISPLAY ' SEGUNDA DATA - ANO (AAAA)?'.
+           ACCEPT WRK-ANO2.
+           DISPLAY ' SEGUNDA DATA - MES (01-12)?'.
+           ACCEPT WRK-MES2.
+           DISPLAY ' SEGUNDA DATA - DIA?'.
+           ACCEPT WRK-DIA2.
+           MOVE WRK-ANO TO WRK-ANO-JL.
+           MOVE WRK-MES TO WRK-MES-JL.
+           MOVE WRK-DIA TO WRK-DIA-JL.
+           PERFORM 0000-CALCULARSERIAL.
+           MOVE WRK-SERIAL TO WRK-SERIAL1.
+           MOVE WRK-ANO2 TO WRK-ANO-JL.
+           MOVE WRK-MES2 TO WRK-MES-JL.
+           MOVE WRK-DIA2 TO WRK-DIA-JL.
+           PERFORM 0000-CALCULARSERIAL.
+           MOVE WRK-SERIAL TO WRK-SERIAL2.
+           COMPUTE WRK-DIASENTRE = WRK-SERIAL2 - WRK-SERIAL1.
+           IF WRK-DIASENTRE < 0
+              COMPUTE WRK-DIASENTRE = WRK-DIASENTRE * -1
+           END-IF.
+           DISPLAY 'DIAS ENTRE AS DUAS DATAS: ' WRK-DIASENTRE.
