@@ -1,64 +1,458 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. aulaif.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGCOB07.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-        DECIMAL-POINT IS COMMA.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCMF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-FU-MATRICULA
+               FILE STATUS IS WRK-FS-FUNCIONARIOS.
+           SELECT ARQ-FAIXAS ASSIGN TO "FAIXASAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FAIXAS.
+           SELECT ARQ-FOLHA ASSIGN TO "FOLHAPAG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDITSAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT ARQ-HISTSAL ASSIGN TO "HISTSAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTSAL.
+           SELECT ARQ-EXPORTACSV ASSIGN TO "FUNCEXP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXPORTACSV.
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-FUNCIONARIOS.
+       01 REG-FUNCIONARIO.
+          02 REG-FU-MATRICULA    PIC X(06).
+          02 REG-FU-NOME         PIC X(20).
+          02 REG-FU-DATAENTRADA.
+             03 REG-FU-ANOENT    PIC 9(04).
+             03 REG-FU-MESENT    PIC 9(02).
+             03 REG-FU-DIAENT    PIC 9(02).
+          02 REG-FU-SALARIO      PIC 9(07)V99.
+          02 REG-FU-ULTANOPROC   PIC 9(04).
+       FD ARQ-FAIXAS.
+       01 REG-FAIXA.
+          02 REG-FX-MESINI       PIC 9(04).
+          02 REG-FX-MESFIM       PIC 9(04).
+          02 REG-FX-PERC         PIC 9(03).
+       FD ARQ-FOLHA.
+       01 REG-FOLHA               PIC X(80).
+       FD ARQ-AUDITORIA.
+       01 REG-AUDITORIA           PIC X(131).
+       FD ARQ-HISTSAL.
+       01 REG-HISTSAL             PIC X(80).
+       FD ARQ-EXPORTACSV.
+       01 REG-EXPORTACSV          PIC X(80).
        WORKING-STORAGE SECTION.
-	   77 WRK-NOME                  PIC X(20)       VALUE SPACES.
-	   77 WRK-ANOENTRADA            PIC 9(04)       VALUE ZEROS.
-	   77 WRK-ANOATUAL              PIC 9(04)       VALUE ZEROS.
-	   77 WRK-ANO                   PIC 9(02)       VALUE ZEROS.
-	   77 WRK-SALARIO               PIC 9(06)V99    VALUE ZEROS.
-	   77 WRK-TEMPO                 PIC 9(04)       VALUE ZEROS.
-	   77 WRK-SALFINAL              PIC 9(07)V99    VALUE ZEROS.
-	   
-	   PROCEDURE DIVISION.
-	   
-           DISPLAY 'NOME DO FUNCIONÁRIO: '.
-           ACCEPT WRK-NOME.
-           
-           DISPLAY 'ANO ATUAL: '.
-           ACCEPT WRK-ANOATUAL
-           
-           DISPLAY 'ANO DE ENTRADA DO FUNCIONÁRIO: '.
-           ACCEPT WRK-ANOENTRADA.
-           
-           DISPLAY 'SALÁRIO: '.
-           ACCEPT WRK-SALARIO.
-        
+       77 WRK-NOME                  PIC X(20)       VALUE SPACES.
+       77 WRK-MATRICULA             PIC X(06)       VALUE SPACES.
+       77 WRK-ANOENTRADA            PIC 9(04)       VALUE ZEROS.
+       77 WRK-MESENTRADA            PIC 9(02)       VALUE ZEROS.
+       77 WRK-DIAENTRADA            PIC 9(02)       VALUE ZEROS.
+       01 WRK-DATASISTEMA.
+          02 WRK-ANOATUAL          PIC 9(04)       VALUE ZEROS.
+          02 WRK-MESATUAL          PIC 9(02)       VALUE ZEROS.
+          02 WRK-DIAATUAL          PIC 9(02)       VALUE ZEROS.
+       77 WRK-TEMPO-MESES           PIC 9(04)       VALUE ZEROS.
+       77 WRK-SALARIO               PIC 9(07)V99    VALUE ZEROS.
+       77 WRK-SALFINAL              PIC 9(07)V99    VALUE ZEROS.
+       77 WRK-PERCENTUAL            PIC 9(03)       VALUE ZEROS.
+       77 WRK-MODO                  PIC X(01)       VALUE '1'.
+       77 WRK-LINHA                 PIC X(131)      VALUE SPACES.
+       77 WRK-NUM-PAGINA            PIC 9(03)       VALUE 1.
+       77 WRK-LINHAS-PAG            PIC 9(03)       VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAG        PIC 9(03)       VALUE 020.
+       77 WRK-EXISTE                PIC X(01)       VALUE 'N'.
+       77 WRK-JAPROCESSADO          PIC X(01)       VALUE 'N'.
+       77 WRK-ACHOU-FAIXA           PIC X(01)       VALUE 'N'.
+       77 WRK-FS-FUNCIONARIOS       PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-FAIXAS             PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-FOLHA              PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-AUDITORIA          PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-HISTSAL            PIC X(02)       VALUE ZEROS.
+       77 WRK-FS-EXPORTACSV         PIC X(02)       VALUE ZEROS.
+       77 WRK-LINHA-CSV             PIC X(80)       VALUE SPACES.
+       77 WRK-SALARIO-CSV           PIC 9(07),99    VALUE ZEROS.
+       77 WRK-QTD-FAIXAS            PIC 9(02)       VALUE ZEROS.
+       77 WRK-FX-IDX                PIC 9(02)       VALUE ZEROS.
+       01 WRK-FAIXA-TAB.
+          02 WRK-FAIXA-ITEM OCCURS 10 TIMES.
+             03 WRK-FX-MESINI      PIC 9(04).
+             03 WRK-FX-MESFIM      PIC 9(04).
+             03 WRK-FX-PERC        PIC 9(03).
+       77 WRK-QTD-FUNC              PIC 9(04)       VALUE ZEROS.
+       77 WRK-VALOR-CHK             PIC 9(09)V99    VALUE ZEROS.
+       77 WRK-MINIMO-CHK            PIC 9(09)V99    VALUE 0,01.
+       77 WRK-MAXIMO-CHK            PIC 9(09)V99    VALUE 999999999,99.
+       77 WRK-SALARIO-VALIDO        PIC X(01)       VALUE 'N'.
+       77 WRK-LOG-PROGRAMA          PIC X(08)       VALUE SPACES.
+       77 WRK-OPERADOR              PIC X(08)       VALUE SPACES.
+       77 WRK-LOG-MENSAGEM          PIC X(60)       VALUE SPACES.
+       77 WRK-MOEDA                 PIC X(03)       VALUE 'BRL'.
+       77 WRK-QTD-MOEDAS            PIC 9(02)       VALUE 3.
+       77 WRK-MOEDA-IDX             PIC 9(02)       VALUE ZEROS.
+       77 WRK-MOEDA-ACHADA          PIC X(01)       VALUE 'N'.
+       77 WRK-VALOR-CONV            PIC 9(07)V99    VALUE ZEROS.
+
+       COPY MOEDAS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           DISPLAY ' CODIGO DO OPERADOR?'.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0000-ABRIRFUNCIONARIOS.
+           PERFORM 0000-CARREGARFAIXAS.
+           DISPLAY ' MODO (1=FUNCIONARIO UNICO 2=FOLHA EM LOTE)?'.
+           ACCEPT WRK-MODO.
+           EVALUATE WRK-MODO
+              WHEN '2'
+                 PERFORM 0000-PROCESSARLOTE
+              WHEN OTHER
+                 DISPLAY ' MOEDA PARA EXIBICAO DO SALARIO '
+                    '(BRL/USD/EUR)?'
+                 ACCEPT WRK-MOEDA
+                 PERFORM 0000-LOCALIZARMOEDA
+                 PERFORM 0100-INICIALIZAR
+                 IF WRK-JAPROCESSADO = 'N'
+                    PERFORM 0200-PROCESSAR
+                    PERFORM 0300-FINALIZAR
+                 END-IF
+           END-EVALUATE.
+           CLOSE ARQ-FUNCIONARIOS.
+           GOBACK.
+
+       0000-ABRIRFUNCIONARIOS.
+           OPEN I-O ARQ-FUNCIONARIOS.
+           IF WRK-FS-FUNCIONARIOS = '35'
+              OPEN OUTPUT ARQ-FUNCIONARIOS
+              CLOSE ARQ-FUNCIONARIOS
+              OPEN I-O ARQ-FUNCIONARIOS
+           END-IF.
+
+       0000-CARREGARFAIXAS.
+           MOVE ZEROS TO WRK-QTD-FAIXAS.
+           OPEN INPUT ARQ-FAIXAS.
+           IF WRK-FS-FAIXAS = '00'
+              PERFORM 0000-LERFAIXA UNTIL WRK-FS-FAIXAS = '10'
+              CLOSE ARQ-FAIXAS
+           END-IF.
+           IF WRK-QTD-FAIXAS = 0
+              PERFORM 0000-FAIXASPADRAO
+           END-IF.
+
+       0000-LERFAIXA.
+           READ ARQ-FAIXAS
+              AT END
+                 MOVE '10' TO WRK-FS-FAIXAS
+              NOT AT END
+                 ADD 1 TO WRK-QTD-FAIXAS
+                 MOVE REG-FX-MESINI TO WRK-FX-MESINI(WRK-QTD-FAIXAS)
+                 MOVE REG-FX-MESFIM TO WRK-FX-MESFIM(WRK-QTD-FAIXAS)
+                 MOVE REG-FX-PERC   TO WRK-FX-PERC(WRK-QTD-FAIXAS)
+           END-READ.
+
+       0000-FAIXASPADRAO.
+           MOVE 4    TO WRK-QTD-FAIXAS.
+           MOVE 0    TO WRK-FX-MESINI(1).
+           MOVE 23   TO WRK-FX-MESFIM(1).
+           MOVE 0    TO WRK-FX-PERC(1).
+           MOVE 24   TO WRK-FX-MESINI(2).
+           MOVE 71   TO WRK-FX-MESFIM(2).
+           MOVE 5    TO WRK-FX-PERC(2).
+           MOVE 72   TO WRK-FX-MESINI(3).
+           MOVE 191  TO WRK-FX-MESFIM(3).
+           MOVE 10   TO WRK-FX-PERC(3).
+           MOVE 192  TO WRK-FX-MESINI(4).
+           MOVE 9999 TO WRK-FX-MESFIM(4).
+           MOVE 15   TO WRK-FX-PERC(4).
+
+       0100-INICIALIZAR.
+           DISPLAY 'MATRICULA DO FUNCIONARIO: '.
+           ACCEPT WRK-MATRICULA.
+           MOVE 'N' TO WRK-EXISTE.
+           MOVE 'N' TO WRK-JAPROCESSADO.
+           MOVE WRK-MATRICULA TO REG-FU-MATRICULA.
+           READ ARQ-FUNCIONARIOS
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'S' TO WRK-EXISTE
+           END-READ.
+           IF WRK-EXISTE = 'S'
+              DISPLAY 'FUNCIONARIO ENCONTRADO, DADOS CARREGADOS DO '
+                 'CADASTRO.'
+              MOVE REG-FU-NOME    TO WRK-NOME
+              MOVE REG-FU-ANOENT  TO WRK-ANOENTRADA
+              MOVE REG-FU-MESENT  TO WRK-MESENTRADA
+              MOVE REG-FU-DIAENT  TO WRK-DIAENTRADA
+              MOVE REG-FU-SALARIO TO WRK-SALARIO
+              IF REG-FU-ULTANOPROC = WRK-ANOATUAL
+                 DISPLAY 'FUNCIONARIO JA TEVE REAJUSTE PROCESSADO '
+                    'NESTE CICLO (' WRK-ANOATUAL '). OPERACAO '
+                    'CANCELADA.'
+                 MOVE 'S' TO WRK-JAPROCESSADO
+              END-IF
+           ELSE
+              DISPLAY 'NOME DO FUNCIONARIO: '
+              ACCEPT WRK-NOME
+              DISPLAY 'ANO DE ENTRADA DO FUNCIONARIO: '
+              ACCEPT WRK-ANOENTRADA
+              DISPLAY 'MES DE ENTRADA DO FUNCIONARIO: '
+              ACCEPT WRK-MESENTRADA
+              DISPLAY 'DIA DE ENTRADA DO FUNCIONARIO: '
+              ACCEPT WRK-DIAENTRADA
+              PERFORM 0000-LERSALARIO
+           END-IF.
            DISPLAY '-----------'.
-           
-           COMPUTE WRK-ANO = WRK-ANOATUAL - WRK-ANOENTRADA.
-
-           
-           
-           EVALUATE WRK-ANO
-             WHEN 0 THRU 1
-                COMPUTE WRK-SALFINAL = WRK-SALARIO * 1,00
-                 DISPLAY '0% DE AUMENTO AO ANO'
-             WHEN 2 THRU 5
-                COMPUTE WRK-SALFINAL = WRK-SALARIO * 1,05
-                 DISPLAY '5% DE AUMENTO AO ANO'
-             WHEN 6 THRU 15
-                COMPUTE WRK-SALFINAL = WRK-SALARIO * 1,10
-                 DISPLAY '10% DE AUMENTO AO ANO'
-             WHEN OTHER
-                COMPUTE WRK-SALFINAL = WRK-SALARIO * 1,15
-               DISPLAY ' PARABÉNS PELA SUA PERMANENCIA NA EMPRESA, SEU AUMENTO SERÁ DE 15% DE AGORA EM DIANTE.'
-             
-           
-           END-EVALUATE. 
-           
-    
-           DISPLAY WRK-SALFINAL. 
-           
-           
-           
-		   
-
-            
-             
-         STOP RUN.
-         
\ No newline at end of file
+
+       0000-LERSALARIO.
+           MOVE 'N' TO WRK-SALARIO-VALIDO.
+           PERFORM UNTIL WRK-SALARIO-VALIDO = 'S'
+              DISPLAY 'SALARIO: '
+              ACCEPT WRK-SALARIO
+              MOVE WRK-SALARIO TO WRK-VALOR-CHK
+              CALL 'VALIDANU' USING WRK-VALOR-CHK WRK-MINIMO-CHK
+                 WRK-MAXIMO-CHK WRK-SALARIO-VALIDO
+              IF WRK-SALARIO-VALIDO = 'N'
+                 DISPLAY 'SALARIO INVALIDO, DEVE SER MAIOR QUE ZERO.'
+              END-IF
+           END-PERFORM.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-TEMPO-MESES =
+              (WRK-ANOATUAL - WRK-ANOENTRADA) * 12
+              + (WRK-MESATUAL - WRK-MESENTRADA).
+           IF WRK-DIAATUAL < WRK-DIAENTRADA
+              SUBTRACT 1 FROM WRK-TEMPO-MESES
+           END-IF.
+           IF WRK-TEMPO-MESES < 0
+              MOVE 0 TO WRK-TEMPO-MESES
+           END-IF.
+           PERFORM 0000-LOCALIZARFAIXA.
+           COMPUTE WRK-SALFINAL ROUNDED =
+              WRK-SALARIO * (1 + (WRK-PERCENTUAL / 100)).
+           DISPLAY WRK-PERCENTUAL '% DE AUMENTO AO ANO'.
+           PERFORM 0000-CONVERTERMOEDA.
+
+       0000-LOCALIZARMOEDA.
+           MOVE 'N' TO WRK-MOEDA-ACHADA.
+           MOVE ZEROS TO WRK-MOEDA-IDX.
+           PERFORM VARYING WRK-MOEDA-IDX FROM 1 BY 1
+                 UNTIL WRK-MOEDA-IDX > WRK-QTD-MOEDAS
+                    OR WRK-MOEDA-ACHADA = 'S'
+              IF WRK-MOEDA-COD(WRK-MOEDA-IDX) = WRK-MOEDA
+                 MOVE 'S' TO WRK-MOEDA-ACHADA
+              END-IF
+           END-PERFORM.
+           IF WRK-MOEDA-ACHADA = 'S'
+              SUBTRACT 1 FROM WRK-MOEDA-IDX
+           ELSE
+              MOVE 'BRL' TO WRK-MOEDA
+              MOVE 1 TO WRK-MOEDA-IDX
+           END-IF.
+
+       0000-CONVERTERMOEDA.
+           COMPUTE WRK-VALOR-CONV ROUNDED =
+              WRK-SALFINAL * WRK-MOEDA-TAXA(WRK-MOEDA-IDX).
+
+       0000-LOCALIZARFAIXA.
+           MOVE 'N' TO WRK-ACHOU-FAIXA.
+           MOVE ZEROS TO WRK-PERCENTUAL.
+           PERFORM VARYING WRK-FX-IDX FROM 1 BY 1
+                 UNTIL WRK-FX-IDX > WRK-QTD-FAIXAS
+              IF WRK-TEMPO-MESES >= WRK-FX-MESINI(WRK-FX-IDX)
+                    AND WRK-TEMPO-MESES <= WRK-FX-MESFIM(WRK-FX-IDX)
+                 MOVE WRK-FX-PERC(WRK-FX-IDX) TO WRK-PERCENTUAL
+                 MOVE 'S' TO WRK-ACHOU-FAIXA
+              END-IF
+           END-PERFORM.
+           IF WRK-ACHOU-FAIXA = 'N' AND WRK-QTD-FAIXAS > 0
+              MOVE WRK-FX-PERC(WRK-QTD-FAIXAS) TO WRK-PERCENTUAL
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY WRK-SALFINAL.
+           DISPLAY ' VALOR EM ' WRK-MOEDA ' = ' WRK-VALOR-CONV.
+           DISPLAY ' FINAL DE PROCESSO '.
+           PERFORM 0000-GRAVARFUNCIONARIO.
+           PERFORM 0000-GRAVARAUDITORIA.
+           PERFORM 0000-GRAVARHISTSAL.
+
+       0000-GRAVARFUNCIONARIO.
+           MOVE WRK-MATRICULA  TO REG-FU-MATRICULA.
+           MOVE WRK-NOME       TO REG-FU-NOME.
+           MOVE WRK-ANOENTRADA TO REG-FU-ANOENT.
+           MOVE WRK-MESENTRADA TO REG-FU-MESENT.
+           MOVE WRK-DIAENTRADA TO REG-FU-DIAENT.
+           MOVE WRK-SALFINAL   TO REG-FU-SALARIO.
+           MOVE WRK-ANOATUAL   TO REG-FU-ULTANOPROC.
+           IF WRK-EXISTE = 'S'
+              REWRITE REG-FUNCIONARIO
+           ELSE
+              WRITE REG-FUNCIONARIO
+           END-IF.
+
+       0000-GRAVARAUDITORIA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WRK-FS-AUDITORIA = '35'
+              OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           MOVE SPACES TO WRK-LINHA.
+           STRING WRK-MATRICULA ' ' WRK-NOME
+              ' SALANT=' WRK-SALARIO
+              ' TEMPO(MESES)=' WRK-TEMPO-MESES
+              ' PERC=' WRK-PERCENTUAL
+              ' SALNOVO=' WRK-SALFINAL
+              ' DATA=' WRK-ANOATUAL WRK-MESATUAL WRK-DIAATUAL
+              ' OPERADOR=' WRK-OPERADOR ' MOEDA=' WRK-MOEDA
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-AUDITORIA FROM WRK-LINHA.
+           CLOSE ARQ-AUDITORIA.
+           MOVE 'PRGCOB07' TO WRK-LOG-PROGRAMA.
+           STRING 'REAJUSTE GRAVADO MATRICULA=' WRK-MATRICULA
+              ' OPERADOR=' WRK-OPERADOR
+              DELIMITED BY SIZE INTO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
+
+       0000-GRAVARHISTSAL.
+           OPEN EXTEND ARQ-HISTSAL.
+           IF WRK-FS-HISTSAL = '35'
+              OPEN OUTPUT ARQ-HISTSAL
+           END-IF.
+           MOVE SPACES TO WRK-LINHA.
+           STRING WRK-MATRICULA ' ANO=' WRK-ANOATUAL
+              ' NOVOSALARIOBASE=' WRK-SALFINAL
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-HISTSAL FROM WRK-LINHA.
+           CLOSE ARQ-HISTSAL.
+
+       0000-PROCESSARLOTE.
+           MOVE ZEROS TO WRK-QTD-FUNC.
+           MOVE 'BRL' TO WRK-MOEDA.
+           PERFORM 0000-LOCALIZARMOEDA.
+           OPEN OUTPUT ARQ-FOLHA.
+           MOVE 1 TO WRK-NUM-PAGINA.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0000-CABECALHOFOL.
+           MOVE 'FOLHA DE PAGAMENTO - REAJUSTES POR TEMPO DE CASA'
+              TO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHAFOL.
+           MOVE SPACES TO REG-FU-MATRICULA.
+           START ARQ-FUNCIONARIOS KEY IS NOT LESS THAN REG-FU-MATRICULA
+              INVALID KEY
+                 DISPLAY 'NENHUM FUNCIONARIO CADASTRADO.'
+                 MOVE '10' TO WRK-FS-FUNCIONARIOS
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-FUNCIONARIOS
+           END-START.
+           PERFORM 0000-PROCESSARFUNCLOTE
+              UNTIL WRK-FS-FUNCIONARIOS = '10'.
+           PERFORM 0009-RESUMOLOTE.
+           PERFORM 0000-RODAPEFOL.
+           CLOSE ARQ-FOLHA.
+           PERFORM 0000-EXPORTARCSV.
+
+       0000-EXPORTARCSV.
+           OPEN OUTPUT ARQ-EXPORTACSV.
+           MOVE 'MATRICULA;NOME;SALARIO;ULTANOPROC' TO WRK-LINHA-CSV.
+           WRITE REG-EXPORTACSV FROM WRK-LINHA-CSV.
+           MOVE SPACES TO REG-FU-MATRICULA.
+           START ARQ-FUNCIONARIOS KEY IS NOT LESS THAN REG-FU-MATRICULA
+              INVALID KEY
+                 MOVE '10' TO WRK-FS-FUNCIONARIOS
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-FUNCIONARIOS
+           END-START.
+           PERFORM 0000-EXPORTARFUNCCSV UNTIL WRK-FS-FUNCIONARIOS = '10'.
+           CLOSE ARQ-EXPORTACSV.
+
+       0000-EXPORTARFUNCCSV.
+           READ ARQ-FUNCIONARIOS NEXT RECORD
+              AT END
+                 MOVE '10' TO WRK-FS-FUNCIONARIOS
+              NOT AT END
+                 MOVE SPACES TO WRK-LINHA-CSV
+                 MOVE REG-FU-SALARIO TO WRK-SALARIO-CSV
+                 STRING REG-FU-MATRICULA ';' REG-FU-NOME ';'
+                    WRK-SALARIO-CSV ';' REG-FU-ULTANOPROC
+                    DELIMITED BY SIZE INTO WRK-LINHA-CSV
+                 WRITE REG-EXPORTACSV FROM WRK-LINHA-CSV
+           END-READ.
+
+       0000-ESCREVERLINHAFOL.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+              PERFORM 0000-RODAPEFOL
+              ADD 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOFOL
+           END-IF.
+           WRITE REG-FOLHA FROM WRK-LINHA.
+           ADD 1 TO WRK-LINHAS-PAG.
+
+       0000-CABECALHOFOL.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE 'FOLHA DE PAGAMENTO' TO WRK-LINHA.
+           WRITE REG-FOLHA FROM WRK-LINHA.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'PAGINA ' WRK-NUM-PAGINA
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-FOLHA FROM WRK-LINHA.
+           MOVE '========================================'
+              TO WRK-LINHA.
+           WRITE REG-FOLHA FROM WRK-LINHA.
+           ADD 3 TO WRK-LINHAS-PAG.
+
+       0000-RODAPEFOL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING '--- FIM DA PAGINA ' WRK-NUM-PAGINA ' ---'
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-FOLHA FROM WRK-LINHA.
+
+       0000-PROCESSARFUNCLOTE.
+           READ ARQ-FUNCIONARIOS NEXT RECORD
+              AT END
+                 MOVE '10' TO WRK-FS-FUNCIONARIOS
+              NOT AT END
+                 IF REG-FU-ULTANOPROC = WRK-ANOATUAL
+                    MOVE SPACES TO WRK-LINHA
+                    STRING REG-FU-MATRICULA ' ' REG-FU-NOME
+                       ' JA PROCESSADO NESTE CICLO - IGNORADO'
+                       DELIMITED BY SIZE INTO WRK-LINHA
+                    PERFORM 0000-ESCREVERLINHAFOL
+                 ELSE
+                    MOVE REG-FU-MATRICULA TO WRK-MATRICULA
+                    MOVE REG-FU-NOME      TO WRK-NOME
+                    MOVE REG-FU-ANOENT    TO WRK-ANOENTRADA
+                    MOVE REG-FU-MESENT    TO WRK-MESENTRADA
+                    MOVE REG-FU-DIAENT    TO WRK-DIAENTRADA
+                    MOVE REG-FU-SALARIO   TO WRK-SALARIO
+                    MOVE 'S'              TO WRK-EXISTE
+                    PERFORM 0200-PROCESSAR
+                    MOVE SPACES TO WRK-LINHA
+                    STRING REG-FU-MATRICULA ' ' REG-FU-NOME
+                       ' SALANT=' WRK-SALARIO
+                       ' PERC=' WRK-PERCENTUAL
+                       ' SALNOVO=' WRK-SALFINAL
+                       DELIMITED BY SIZE INTO WRK-LINHA
+                    PERFORM 0000-ESCREVERLINHAFOL
+                    PERFORM 0000-GRAVARFUNCIONARIO
+                    PERFORM 0000-GRAVARAUDITORIA
+                    PERFORM 0000-GRAVARHISTSAL
+                    ADD 1 TO WRK-QTD-FUNC
+                 END-IF
+           END-READ.
+
+       0009-RESUMOLOTE.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'TOTAL DE FUNCIONARIOS REAJUSTADOS ... ' WRK-QTD-FUNC
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           PERFORM 0000-ESCREVERLINHAFOL.
