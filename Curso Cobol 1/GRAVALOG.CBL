@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVALOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SISLOG ASSIGN TO "SISLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SISLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SISLOG.
+       01 REG-SISLOG              PIC X(87).
+       WORKING-STORAGE SECTION.
+       01 WRK-DATAHORA.
+          02 WRK-DATALOG          PIC 9(08).
+          02 WRK-HORALOG          PIC 9(08).
+       77 WRK-FS-SISLOG           PIC X(02)    VALUE ZEROS.
+       77 WRK-LINHA               PIC X(87)    VALUE SPACES.
+       LINKAGE SECTION.
+       01 LNK-PROGRAMA            PIC X(08).
+       01 LNK-MENSAGEM            PIC X(60).
+
+       PROCEDURE DIVISION USING LNK-PROGRAMA LNK-MENSAGEM.
+       0001-PRINCIPAL.
+           ACCEPT WRK-DATALOG FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORALOG FROM TIME.
+           OPEN EXTEND ARQ-SISLOG.
+           IF WRK-FS-SISLOG = '35'
+              OPEN OUTPUT ARQ-SISLOG
+           END-IF.
+           MOVE SPACES TO WRK-LINHA.
+           STRING WRK-DATALOG '-' WRK-HORALOG ' ' LNK-PROGRAMA ' '
+              LNK-MENSAGEM DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-SISLOG FROM WRK-LINHA.
+           CLOSE ARQ-SISLOG.
+           GOBACK.
