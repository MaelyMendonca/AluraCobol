@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+      * MESES.CPY
+      * TABELA UNICA DE NOMES DOS MESES, EM PORTUGUES E EM INGLES,
+      * COMPARTILHADA POR TODOS OS PROGRAMAS DE FORMATACAO DE DATA.
+      * UMA CORRECAO OU UM NOVO IDIOMA SO PRECISA SER FEITO AQUI.
+      *----------------------------------------------------------------
+       01 WRK-TAB-MESES-PT.
+          02 FILLER PIC X(10) VALUE 'JANEIRO'.
+          02 FILLER PIC X(10) VALUE 'FEVEREIRO'.
+          02 FILLER PIC X(10) VALUE 'MARÇO'.
+          02 FILLER PIC X(10) VALUE 'ABRIL'.
+          02 FILLER PIC X(10) VALUE 'MAIO'.
+          02 FILLER PIC X(10) VALUE 'JUNHO'.
+          02 FILLER PIC X(10) VALUE 'JULHO'.
+          02 FILLER PIC X(10) VALUE 'AGOSTO'.
+          02 FILLER PIC X(10) VALUE 'SETEMBRO'.
+          02 FILLER PIC X(10) VALUE 'OUTUBRO'.
+          02 FILLER PIC X(10) VALUE 'NOVEMBRO'.
+          02 FILLER PIC X(10) VALUE 'DEZEMBRO'.
+       01 WRK-MESES-PT REDEFINES WRK-TAB-MESES-PT.
+          02 WRK-NOME-MES-PT   PIC X(10) OCCURS 12 TIMES.
+
+       01 WRK-TAB-MESES-EN.
+          02 FILLER PIC X(10) VALUE 'JANUARY'.
+          02 FILLER PIC X(10) VALUE 'FEBRUARY'.
+          02 FILLER PIC X(10) VALUE 'MARCH'.
+          02 FILLER PIC X(10) VALUE 'APRIL'.
+          02 FILLER PIC X(10) VALUE 'MAY'.
+          02 FILLER PIC X(10) VALUE 'JUNE'.
+          02 FILLER PIC X(10) VALUE 'JULY'.
+          02 FILLER PIC X(10) VALUE 'AUGUST'.
+          02 FILLER PIC X(10) VALUE 'SEPTEMBER'.
+          02 FILLER PIC X(10) VALUE 'OCTOBER'.
+          02 FILLER PIC X(10) VALUE 'NOVEMBER'.
+          02 FILLER PIC X(10) VALUE 'DECEMBER'.
+       01 WRK-MESES-EN REDEFINES WRK-TAB-MESES-EN.
+          02 WRK-NOME-MES-EN   PIC X(10) OCCURS 12 TIMES.
