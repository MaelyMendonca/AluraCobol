@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTREG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-BOLETIMATU ASSIGN TO "BOLETIM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIMATU.
+           SELECT ARQ-BOLETIMESP ASSIGN TO "BOLETIM.ESP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIMESP.
+           SELECT ARQ-MANIFESTOATU ASSIGN TO "MANIFESTO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MANIFESTOATU.
+           SELECT ARQ-MANIFESTOESP ASSIGN TO "MANIFESTO.ESP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MANIFESTOESP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-BOLETIMATU.
+       01 REG-BOLETIMATU          PIC X(80).
+       FD ARQ-BOLETIMESP.
+       01 REG-BOLETIMESP          PIC X(80).
+       FD ARQ-MANIFESTOATU.
+       01 REG-MANIFESTOATU        PIC X(80).
+       FD ARQ-MANIFESTOESP.
+       01 REG-MANIFESTOESP        PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-BOLETIMATU     PIC X(02)  VALUE ZEROS.
+       77 WRK-FS-BOLETIMESP     PIC X(02)  VALUE ZEROS.
+       77 WRK-FS-MANIFESTOATU   PIC X(02)  VALUE ZEROS.
+       77 WRK-FS-MANIFESTOESP   PIC X(02)  VALUE ZEROS.
+       77 WRK-LINHA-ATUAL       PIC X(80)  VALUE SPACES.
+       77 WRK-LINHA-ESPERADA    PIC X(80)  VALUE SPACES.
+       77 WRK-NUM-LINHA         PIC 9(04)  VALUE ZEROS.
+       77 WRK-QTD-DIFLINHAS     PIC 9(04)  VALUE ZEROS.
+       77 WRK-DESC-CASO         PIC X(40)  VALUE SPACES.
+       77 WRK-TOTAL-CASOS       PIC 9(02)  VALUE ZEROS.
+       77 WRK-TOTAL-OK          PIC 9(02)  VALUE ZEROS.
+       77 WRK-TOTAL-ERRO        PIC 9(02)  VALUE ZEROS.
+       77 WRK-LOG-PROGRAMA      PIC X(08)  VALUE SPACES.
+       77 WRK-LOG-MENSAGEM      PIC X(60)  VALUE SPACES.
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           DISPLAY ' DECK DE TESTES DE REGRESSAO '.
+           DISPLAY ' COMPARA A SAIDA ATUAL DOS RELATORIOS COM A'.
+           DISPLAY ' SAIDA ESPERADA (ARQUIVOS .ESP) GRAVADA NUMA'.
+           DISPLAY ' EXECUCAO ANTERIOR JA CONFERIDA.'.
+           MOVE 'TESTREG' TO WRK-LOG-PROGRAMA.
+           MOVE 'INICIO DO DECK DE TESTES DE REGRESSAO'
+              TO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
+           MOVE ZEROS TO WRK-TOTAL-CASOS WRK-TOTAL-OK WRK-TOTAL-ERRO.
+           PERFORM 1000-TESTARBOLETIM.
+           PERFORM 2000-TESTARMANIFESTO.
+           PERFORM 9000-RESUMOFINAL.
+           STOP RUN.
+
+       1000-TESTARBOLETIM.
+           ADD 1 TO WRK-TOTAL-CASOS.
+           MOVE 'BOLETIM DA TURMA (CONDICAO/EVALUATE)'
+              TO WRK-DESC-CASO.
+           OPEN INPUT ARQ-BOLETIMATU ARQ-BOLETIMESP.
+           IF WRK-FS-BOLETIMATU NOT = '00'
+              OR WRK-FS-BOLETIMESP NOT = '00'
+              DISPLAY ' CASO ' WRK-TOTAL-CASOS ': ' WRK-DESC-CASO
+              DISPLAY '    RESULTADO = INCONCLUSIVO, ARQUIVO AUSENTE'
+              DISPLAY '    RODE TURMATST.DAT COMO TURMA.DAT EM '
+                 'CONDICAO OU EVALUATE (MODO 2) ANTES DO TESTE'
+              IF WRK-FS-BOLETIMATU = '00'
+                 CLOSE ARQ-BOLETIMATU
+              END-IF
+              IF WRK-FS-BOLETIMESP = '00'
+                 CLOSE ARQ-BOLETIMESP
+              END-IF
+              ADD 1 TO WRK-TOTAL-ERRO
+           ELSE
+              MOVE ZEROS TO WRK-NUM-LINHA WRK-QTD-DIFLINHAS
+              PERFORM 1010-COMPARARLINHABOL
+                 UNTIL WRK-FS-BOLETIMATU = '10'
+                    AND WRK-FS-BOLETIMESP = '10'
+              CLOSE ARQ-BOLETIMATU ARQ-BOLETIMESP
+              PERFORM 8000-MOSTRARRESULTADO
+           END-IF.
+
+       1010-COMPARARLINHABOL.
+           READ ARQ-BOLETIMATU
+              AT END
+                 MOVE '10' TO WRK-FS-BOLETIMATU
+                 MOVE SPACES TO WRK-LINHA-ATUAL
+              NOT AT END
+                 MOVE REG-BOLETIMATU TO WRK-LINHA-ATUAL
+           END-READ.
+           READ ARQ-BOLETIMESP
+              AT END
+                 MOVE '10' TO WRK-FS-BOLETIMESP
+                 MOVE SPACES TO WRK-LINHA-ESPERADA
+              NOT AT END
+                 MOVE REG-BOLETIMESP TO WRK-LINHA-ESPERADA
+           END-READ.
+           ADD 1 TO WRK-NUM-LINHA.
+           IF WRK-FS-BOLETIMATU NOT = WRK-FS-BOLETIMESP
+              OR WRK-LINHA-ATUAL NOT = WRK-LINHA-ESPERADA
+              ADD 1 TO WRK-QTD-DIFLINHAS
+              DISPLAY '    DIFERENCA NA LINHA ' WRK-NUM-LINHA
+              DISPLAY '    ATUAL    = ' WRK-LINHA-ATUAL
+              DISPLAY '    ESPERADO = ' WRK-LINHA-ESPERADA
+           END-IF.
+
+       2000-TESTARMANIFESTO.
+           ADD 1 TO WRK-TOTAL-CASOS.
+           MOVE 'MANIFESTO DE EMBARQUE (EXEFRETE)' TO WRK-DESC-CASO.
+           OPEN INPUT ARQ-MANIFESTOATU ARQ-MANIFESTOESP.
+           IF WRK-FS-MANIFESTOATU NOT = '00'
+              OR WRK-FS-MANIFESTOESP NOT = '00'
+              DISPLAY ' CASO ' WRK-TOTAL-CASOS ': ' WRK-DESC-CASO
+              DISPLAY '    RESULTADO = INCONCLUSIVO, ARQUIVO AUSENTE'
+              DISPLAY '    RODE FRETETST.DAT COMO FRETELOTE.DAT EM '
+                 'EXEFRETE (MODO 2) ANTES DO TESTE'
+              IF WRK-FS-MANIFESTOATU = '00'
+                 CLOSE ARQ-MANIFESTOATU
+              END-IF
+              IF WRK-FS-MANIFESTOESP = '00'
+                 CLOSE ARQ-MANIFESTOESP
+              END-IF
+              ADD 1 TO WRK-TOTAL-ERRO
+           ELSE
+              MOVE ZEROS TO WRK-NUM-LINHA WRK-QTD-DIFLINHAS
+              PERFORM 2010-COMPARARLINHAMAN
+                 UNTIL WRK-FS-MANIFESTOATU = '10'
+                    AND WRK-FS-MANIFESTOESP = '10'
+              CLOSE ARQ-MANIFESTOATU ARQ-MANIFESTOESP
+              PERFORM 8000-MOSTRARRESULTADO
+           END-IF.
+
+       2010-COMPARARLINHAMAN.
+           READ ARQ-MANIFESTOATU
+              AT END
+                 MOVE '10' TO WRK-FS-MANIFESTOATU
+                 MOVE SPACES TO WRK-LINHA-ATUAL
+              NOT AT END
+                 MOVE REG-MANIFESTOATU TO WRK-LINHA-ATUAL
+           END-READ.
+           READ ARQ-MANIFESTOESP
+              AT END
+                 MOVE '10' TO WRK-FS-MANIFESTOESP
+                 MOVE SPACES TO WRK-LINHA-ESPERADA
+              NOT AT END
+                 MOVE REG-MANIFESTOESP TO WRK-LINHA-ESPERADA
+           END-READ.
+           ADD 1 TO WRK-NUM-LINHA.
+           IF WRK-FS-MANIFESTOATU NOT = WRK-FS-MANIFESTOESP
+              OR WRK-LINHA-ATUAL NOT = WRK-LINHA-ESPERADA
+              ADD 1 TO WRK-QTD-DIFLINHAS
+              DISPLAY '    DIFERENCA NA LINHA ' WRK-NUM-LINHA
+              DISPLAY '    ATUAL    = ' WRK-LINHA-ATUAL
+              DISPLAY '    ESPERADO = ' WRK-LINHA-ESPERADA
+           END-IF.
+
+       8000-MOSTRARRESULTADO.
+           DISPLAY ' CASO ' WRK-TOTAL-CASOS ': ' WRK-DESC-CASO.
+           IF WRK-QTD-DIFLINHAS = ZEROS
+              DISPLAY '    RESULTADO = OK (' WRK-NUM-LINHA
+                 ' LINHAS CONFERIDAS)'
+              ADD 1 TO WRK-TOTAL-OK
+           ELSE
+              DISPLAY '    RESULTADO = FALHOU (' WRK-QTD-DIFLINHAS
+                 ' DIFERENCA(S) EM ' WRK-NUM-LINHA ' LINHAS)'
+              ADD 1 TO WRK-TOTAL-ERRO
+           END-IF.
+
+       9000-RESUMOFINAL.
+           DISPLAY '========================================'.
+           DISPLAY ' RESUMO DO DECK DE TESTES DE REGRESSAO'.
+           DISPLAY ' CASOS EXECUTADOS ... ' WRK-TOTAL-CASOS.
+           DISPLAY ' CASOS OK .......... ' WRK-TOTAL-OK.
+           DISPLAY ' CASOS COM FALHA ... ' WRK-TOTAL-ERRO.
+           MOVE 'TESTREG' TO WRK-LOG-PROGRAMA.
+           STRING 'FIM DO DECK DE TESTES, OK=' WRK-TOTAL-OK
+              ' FALHA=' WRK-TOTAL-ERRO
+              DELIMITED BY SIZE INTO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
