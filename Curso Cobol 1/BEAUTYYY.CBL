@@ -4,46 +4,716 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDASMES ASSIGN TO "SALESMF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-SM-CHAVE
+               FILE STATUS IS WRK-FS-VENDASMES.
+           SELECT ARQ-VENDASREP ASSIGN TO "SALESREP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-VR-COD
+               FILE STATUS IS WRK-FS-VENDASREP.
+           SELECT ARQ-VENDASCAT ASSIGN TO "SALESCAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-VC-COD
+               FILE STATUS IS WRK-FS-VENDASCAT.
+           SELECT ARQ-TRANSACOES ASSIGN TO "VENDTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSACOES.
+           SELECT ARQ-RELVENDAS ASSIGN TO "SALESRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELVENDAS.
+           SELECT ARQ-CHECKPOINT ASSIGN TO "VENDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT ARQ-ARQUIVOMENSAL ASSIGN TO "SALESARC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ARQUIVOMENSAL.
+           SELECT ARQ-EXPORTACSV ASSIGN TO "SALESEXP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXPORTACSV.
        data division.
+       FILE SECTION.
+       FD ARQ-VENDASMES.
+       01 REG-VENDASMES.
+          02 REG-SM-CHAVE.
+             03 REG-SM-ANO      PIC 9(04).
+             03 REG-SM-MES      PIC 9(02).
+          02 REG-SM-VALOR      PIC 9(08)V99.
+          02 REG-SM-QTD        PIC 9(06).
+       FD ARQ-VENDASREP.
+       01 REG-VENDASREP.
+          02 REG-VR-COD        PIC X(05).
+          02 REG-VR-QTD        PIC 9(06).
+          02 REG-VR-MES        PIC 9(08)V99 OCCURS 12 TIMES.
+       FD ARQ-VENDASCAT.
+       01 REG-VENDASCAT.
+          02 REG-VC-COD        PIC X(10).
+          02 REG-VC-VALOR      PIC 9(09)V99.
+          02 REG-VC-QTD        PIC 9(06).
+       FD ARQ-TRANSACOES.
+       01 REG-TRANSACAO.
+          02 REG-TR-VALOR       PIC 9(06).
+          02 REG-TR-ANO         PIC 9(04).
+          02 REG-TR-MES         PIC 9(02).
+          02 REG-TR-VENDEDOR    PIC X(05).
+          02 REG-TR-CATEGORIA   PIC X(10).
+       FD ARQ-RELVENDAS.
+       01 REG-RELVENDAS        PIC X(80).
+       FD ARQ-CHECKPOINT.
+       01 REG-CHECKPOINT       PIC 9(08).
+       FD ARQ-ARQUIVOMENSAL.
+       01 REG-ARQUIVOMENSAL    PIC X(80).
+       FD ARQ-EXPORTACSV.
+       01 REG-EXPORTACSV       PIC X(80).
        working-storage section.
        01 WRK-MES.
-          02 WRK-NOMEMES   PIC 9(06)     OCCURS 12 TIMES.
+          02 WRK-NOMEMES   PIC 9(08)V99  OCCURS 12 TIMES.
+       01 WRK-DATASISTEMA.
+          02 WRK-ANOSISTEMA PIC 9(04).
+          02 WRK-MESSISTEMA PIC 9(02).
+          02 WRK-DIASISTEMA PIC 9(02).
        77 WRK-CONT         PIC 9(02)     VALUE 1.
+       77 WRK-VALIDO       PIC X(01)     VALUE 'N'.
+       77 WRK-VALOR-CHK    PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MINIMO-CHK   PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MAXIMO-CHK   PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-LOG-PROGRAMA PIC X(08)     VALUE SPACES.
+       77 WRK-OPERADOR     PIC X(08)     VALUE SPACES.
+       77 WRK-LOG-MENSAGEM PIC X(60)     VALUE SPACES.
        77 WRK-MESVENDA     PIC 9(02)     VALUE ZEROS.
+       77 WRK-ANOVENDA     PIC 9(04)     VALUE ZEROS.
        77 WRK-VENDA        PIC 9(06)     VALUE ZEROS.
        77 WRK-QUANTVENDAS  PIC 9(36)     VALUE ZEROS.
+       77 WRK-FS-VENDASMES PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-VENDASREP PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-VENDASCAT PIC X(02)     VALUE ZEROS.
+       77 WRK-MES-IDX       PIC 9(02)    VALUE ZEROS.
+       77 WRK-FS-TRANSACOES PIC X(02)    VALUE ZEROS.
+       77 WRK-FS-RELVENDAS PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-CHECKPOINT PIC X(02)    VALUE ZEROS.
+       77 WRK-FS-ARQUIVOMENSAL PIC X(02) VALUE ZEROS.
+       77 WRK-FS-EXPORTACSV PIC X(02)    VALUE ZEROS.
+       77 WRK-LINHA-CSV     PIC X(80)    VALUE SPACES.
+       77 WRK-VALOR-CSV     PIC 9(08),99 VALUE ZEROS.
+       77 WRK-FECHAMENTO   PIC X(01)     VALUE 'N'.
+       77 WRK-CKPT-LINHA   PIC 9(08)     VALUE ZEROS.
+       77 WRK-LINHA-ATUAL  PIC 9(08)     VALUE ZEROS.
+       77 WRK-MODO         PIC X(01)     VALUE '1'.
+       77 WRK-LINHA-REL    PIC X(80)     VALUE SPACES.
+       77 WRK-NUM-PAGINA   PIC 9(03)     VALUE 1.
+       77 WRK-LINHAS-PAG   PIC 9(03)     VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAG PIC 9(03)   VALUE 020.
+       77 WRK-TOTALGERAL   PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MEDIAVENDA   PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-MELHORMES    PIC 9(02)     VALUE ZEROS.
+       77 WRK-MELHORVALOR  PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-VENDEDOR     PIC X(05)     VALUE SPACES.
+       77 WRK-QTD-REPS     PIC 9(02)     VALUE ZEROS.
+       77 WRK-REP-IDX      PIC 9(02)     VALUE ZEROS.
+       77 WRK-REP-ACHADO   PIC X(01)     VALUE 'N'.
+       01 WRK-REP-TAB.
+          02 WRK-REP-ITEM OCCURS 50 TIMES.
+             03 WRK-REP-COD PIC X(05).
+             03 WRK-REP-QTD PIC 9(06).
+             03 WRK-REP-MES PIC 9(08)V99 OCCURS 12 TIMES.
+       77 WRK-CATEGORIA    PIC X(10)     VALUE SPACES.
+       77 WRK-QTD-CATS     PIC 9(02)     VALUE ZEROS.
+       77 WRK-CAT-IDX      PIC 9(02)     VALUE ZEROS.
+       77 WRK-CAT-ACHADO   PIC X(01)     VALUE 'N'.
+       01 WRK-CAT-TAB.
+          02 WRK-CAT-ITEM OCCURS 30 TIMES.
+             03 WRK-CAT-COD   PIC X(10).
+             03 WRK-CAT-VALOR PIC 9(09)V99.
+             03 WRK-CAT-QTD   PIC 9(06).
        procedure division.
-       
+
        0001-EXECUTAR.
-           PERFORM 0002-RECEBERINF UNTIL WRK-MESVENDA = 99
-           IF WRK-MESVENDA = 99
-           PERFORM 0003-CALCULO 12 TIMES
-           PERFORM 0004-MOSTRAR
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           DISPLAY ' CODIGO DO OPERADOR?'.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0000-ABRIRARQUIVOS.
+           PERFORM 0000-CARREGARSALDOS.
+           PERFORM 0000-CARREGARREPS.
+           PERFORM 0000-CARREGARCATS.
+           DISPLAY ' MODO DE ENTRADA (1=DIGITACAO 2=ARQUIVO DE LOTE)?'.
+           ACCEPT WRK-MODO.
+           MOVE ZEROS TO WRK-MESVENDA.
+           IF WRK-MODO = '2'
+              PERFORM 0000-PROCESSARLOTE
+           ELSE
+              MOVE ZEROS TO WRK-LINHA-ATUAL
+              PERFORM 0002-RECEBERINF UNTIL WRK-MESVENDA = 99
+              PERFORM 0000-LIMPARCHECKPOINT
+           END-IF.
+           PERFORM 0003-CALCULO 12 TIMES.
+           PERFORM 0004-MOSTRAR.
+           PERFORM 0004-MOSTRARREPS.
+           PERFORM 0004-MOSTRARCATS.
+           PERFORM 0004-RELATORIO.
+           PERFORM 0005-EXPORTARCSV.
+           DISPLAY ' REALIZAR O FECHAMENTO DO MES/ANO? (S/N)'.
+           ACCEPT WRK-FECHAMENTO.
+           IF WRK-FECHAMENTO = 'S' OR WRK-FECHAMENTO = 's'
+              PERFORM 0006-FECHAMENTO
            END-IF.
            PERFORM 0005-FINAL.
-           STOP RUN.
-       
+           GOBACK.
+
+       0000-PROCESSARLOTE.
+           PERFORM 0000-LERCHECKPOINT.
+           MOVE ZEROS TO WRK-LINHA-ATUAL.
+           OPEN INPUT ARQ-TRANSACOES.
+           IF WRK-FS-TRANSACOES NOT = '00'
+              DISPLAY 'ARQUIVO DE TRANSACOES NAO ENCONTRADO.'
+           ELSE
+              PERFORM 0002-RECEBERINF-LOTE
+                 UNTIL WRK-FS-TRANSACOES = '10'
+              CLOSE ARQ-TRANSACOES
+              PERFORM 0000-LIMPARCHECKPOINT
+           END-IF.
+
+       0000-LERCHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-LINHA.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WRK-FS-CHECKPOINT = '00'
+              READ ARQ-CHECKPOINT
+                 NOT AT END
+                    MOVE REG-CHECKPOINT TO WRK-CKPT-LINHA
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           END-IF.
+           IF WRK-CKPT-LINHA > 0
+              DISPLAY 'RETOMANDO LOTE A PARTIR DO REGISTRO '
+                 WRK-CKPT-LINHA
+           END-IF.
+
+       0000-LIMPARCHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-LINHA.
+
+       0000-GRAVARCHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WRK-LINHA-ATUAL TO REG-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+       0002-RECEBERINF-LOTE.
+           READ ARQ-TRANSACOES
+              AT END
+                 MOVE '10' TO WRK-FS-TRANSACOES
+              NOT AT END
+                 ADD 1 TO WRK-LINHA-ATUAL
+                 IF WRK-LINHA-ATUAL > WRK-CKPT-LINHA
+                    MOVE REG-TR-VALOR    TO WRK-VENDA
+                    MOVE REG-TR-MES      TO WRK-MESVENDA
+                    MOVE REG-TR-ANO      TO WRK-ANOVENDA
+                    MOVE REG-TR-VENDEDOR TO WRK-VENDEDOR
+                    MOVE REG-TR-CATEGORIA TO WRK-CATEGORIA
+                    IF WRK-MESVENDA NOT = 99
+                       IF WRK-MESVENDA >= 1 AND WRK-MESVENDA <= 12
+                               AND WRK-VENDA > 0
+                          IF WRK-ANOVENDA = WRK-ANOSISTEMA
+                             ADD 1 TO WRK-QUANTVENDAS
+                             ADD WRK-VENDA TO WRK-NOMEMES(WRK-MESVENDA)
+                             PERFORM 0000-ACUMULARREP
+                             PERFORM 0000-ACUMULARCAT
+                          END-IF
+                          PERFORM 0000-GRAVARSALDO
+                       ELSE
+                          DISPLAY 'TRANSACAO REJEITADA - MES OU '
+                             'VALOR INVALIDO: ' REG-TRANSACAO
+                       END-IF
+                    END-IF
+                    PERFORM 0000-GRAVARCHECKPOINT
+                 END-IF
+           END-READ.
+
+       0000-ABRIRARQUIVOS.
+           OPEN I-O ARQ-VENDASMES.
+           IF WRK-FS-VENDASMES = '35'
+              OPEN OUTPUT ARQ-VENDASMES
+              CLOSE ARQ-VENDASMES
+              OPEN I-O ARQ-VENDASMES
+           END-IF.
+           OPEN I-O ARQ-VENDASREP.
+           IF WRK-FS-VENDASREP = '35'
+              OPEN OUTPUT ARQ-VENDASREP
+              CLOSE ARQ-VENDASREP
+              OPEN I-O ARQ-VENDASREP
+           END-IF.
+           OPEN I-O ARQ-VENDASCAT.
+           IF WRK-FS-VENDASCAT = '35'
+              OPEN OUTPUT ARQ-VENDASCAT
+              CLOSE ARQ-VENDASCAT
+              OPEN I-O ARQ-VENDASCAT
+           END-IF.
+
+       0000-CARREGARSALDOS.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              MOVE WRK-ANOSISTEMA TO REG-SM-ANO
+              MOVE WRK-CONT TO REG-SM-MES
+              READ ARQ-VENDASMES
+                 KEY IS REG-SM-CHAVE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE REG-SM-VALOR TO WRK-NOMEMES(WRK-CONT)
+                    ADD REG-SM-QTD TO WRK-QUANTVENDAS
+              END-READ
+           END-PERFORM
+           MOVE 1 TO WRK-CONT.
+
+       0000-CARREGARREPS.
+           MOVE ZEROS TO WRK-QTD-REPS.
+           MOVE LOW-VALUES TO REG-VR-COD.
+           START ARQ-VENDASREP KEY IS NOT LESS THAN REG-VR-COD
+              INVALID KEY
+                 MOVE '10' TO WRK-FS-VENDASREP
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-VENDASREP
+           END-START.
+           PERFORM UNTIL WRK-FS-VENDASREP = '10'
+              READ ARQ-VENDASREP NEXT RECORD
+                 AT END
+                    MOVE '10' TO WRK-FS-VENDASREP
+                 NOT AT END
+                    ADD 1 TO WRK-QTD-REPS
+                    MOVE REG-VR-COD TO WRK-REP-COD(WRK-QTD-REPS)
+                    MOVE REG-VR-QTD TO WRK-REP-QTD(WRK-QTD-REPS)
+                    PERFORM VARYING WRK-MES-IDX FROM 1 BY 1
+                          UNTIL WRK-MES-IDX > 12
+                       MOVE REG-VR-MES(WRK-MES-IDX)
+                          TO WRK-REP-MES(WRK-QTD-REPS, WRK-MES-IDX)
+                    END-PERFORM
+              END-READ
+           END-PERFORM.
+
+       0000-CARREGARCATS.
+           MOVE ZEROS TO WRK-QTD-CATS.
+           MOVE LOW-VALUES TO REG-VC-COD.
+           START ARQ-VENDASCAT KEY IS NOT LESS THAN REG-VC-COD
+              INVALID KEY
+                 MOVE '10' TO WRK-FS-VENDASCAT
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-VENDASCAT
+           END-START.
+           PERFORM UNTIL WRK-FS-VENDASCAT = '10'
+              READ ARQ-VENDASCAT NEXT RECORD
+                 AT END
+                    MOVE '10' TO WRK-FS-VENDASCAT
+                 NOT AT END
+                    ADD 1 TO WRK-QTD-CATS
+                    MOVE REG-VC-COD   TO WRK-CAT-COD(WRK-QTD-CATS)
+                    MOVE REG-VC-VALOR TO WRK-CAT-VALOR(WRK-QTD-CATS)
+                    MOVE REG-VC-QTD   TO WRK-CAT-QTD(WRK-QTD-CATS)
+              END-READ
+           END-PERFORM.
+
        0002-RECEBERINF.
-           
-            DISPLAY ' QUAL O VALOR DA VENDA?'.
-            ACCEPT WRK-VENDA.
-            DISPLAY ' QUAL O MES DA VENDA?'.
-            ACCEPT WRK-MESVENDA.
-            ADD 1 TO WRK-QUANTVENDAS.
-            ADD WRK-VENDA TO WRK-NOMEMES(WRK-MESVENDA).
+           PERFORM 0000-LERVALOR.
+           PERFORM 0000-LERMES.
+           IF WRK-MESVENDA NOT = 99
+               DISPLAY ' QUAL O ANO DA VENDA?'
+               ACCEPT WRK-ANOVENDA
+               DISPLAY ' QUAL O CODIGO DO VENDEDOR?'
+               ACCEPT WRK-VENDEDOR
+               DISPLAY ' QUAL A CATEGORIA DO PRODUTO?'
+               ACCEPT WRK-CATEGORIA
+               IF WRK-ANOVENDA = WRK-ANOSISTEMA
+                  ADD 1 TO WRK-QUANTVENDAS
+                  ADD WRK-VENDA TO WRK-NOMEMES(WRK-MESVENDA)
+                  PERFORM 0000-ACUMULARREP
+                  PERFORM 0000-ACUMULARCAT
+               END-IF
+               PERFORM 0000-GRAVARSALDO
+               ADD 1 TO WRK-LINHA-ATUAL
+               PERFORM 0000-GRAVARCHECKPOINT
+            END-IF.
+
+       0000-LERVALOR.
+           MOVE ZEROS TO WRK-VENDA.
+           MOVE 'N' TO WRK-VALIDO.
+           PERFORM UNTIL WRK-VALIDO = 'S'
+              DISPLAY ' QUAL O VALOR DA VENDA?'
+              ACCEPT WRK-VENDA
+              MOVE WRK-VENDA TO WRK-VALOR-CHK
+              MOVE 0,01 TO WRK-MINIMO-CHK
+              MOVE 999999999,99 TO WRK-MAXIMO-CHK
+              CALL 'VALIDANU' USING WRK-VALOR-CHK WRK-MINIMO-CHK
+                 WRK-MAXIMO-CHK WRK-VALIDO
+              IF WRK-VALIDO = 'N'
+                 DISPLAY 'VALOR INVALIDO, DEVE SER MAIOR QUE ZERO.'
+              END-IF
+           END-PERFORM.
+
+       0000-LERMES.
+           MOVE ZEROS TO WRK-MESVENDA.
+           PERFORM UNTIL (WRK-MESVENDA >= 1 AND WRK-MESVENDA <= 12)
+                       OR WRK-MESVENDA = 99
+              DISPLAY ' QUAL O MES DA VENDA? (1-12 OU 99 P/ ENCERRAR)'
+              ACCEPT WRK-MESVENDA
+              IF (WRK-MESVENDA < 1 OR WRK-MESVENDA > 12)
+                    AND WRK-MESVENDA NOT = 99
+                 DISPLAY 'MES INVALIDO, DIGITE 1 A 12 OU 99.'
+              END-IF
+           END-PERFORM.
+
+       0000-ACUMULARREP.
+           MOVE 'N' TO WRK-REP-ACHADO.
+           PERFORM VARYING WRK-REP-IDX FROM 1 BY 1
+                 UNTIL WRK-REP-IDX > WRK-QTD-REPS
+              IF WRK-REP-COD(WRK-REP-IDX) = WRK-VENDEDOR
+                 MOVE 'S' TO WRK-REP-ACHADO
+              END-IF
+           END-PERFORM.
+           IF WRK-REP-ACHADO = 'N'
+              ADD 1 TO WRK-QTD-REPS
+              MOVE WRK-QTD-REPS TO WRK-REP-IDX
+              MOVE WRK-VENDEDOR TO WRK-REP-COD(WRK-REP-IDX)
+           END-IF.
+           ADD 1 TO WRK-REP-QTD(WRK-REP-IDX).
+           ADD WRK-VENDA TO WRK-REP-MES(WRK-REP-IDX, WRK-MESVENDA).
+           PERFORM 0000-GRAVARREP.
+
+       0000-ACUMULARCAT.
+           MOVE 'N' TO WRK-CAT-ACHADO.
+           PERFORM VARYING WRK-CAT-IDX FROM 1 BY 1
+                 UNTIL WRK-CAT-IDX > WRK-QTD-CATS
+              IF WRK-CAT-COD(WRK-CAT-IDX) = WRK-CATEGORIA
+                 MOVE 'S' TO WRK-CAT-ACHADO
+              END-IF
+           END-PERFORM.
+           IF WRK-CAT-ACHADO = 'N'
+              ADD 1 TO WRK-QTD-CATS
+              MOVE WRK-QTD-CATS TO WRK-CAT-IDX
+              MOVE WRK-CATEGORIA TO WRK-CAT-COD(WRK-CAT-IDX)
+           END-IF.
+           ADD 1 TO WRK-CAT-QTD(WRK-CAT-IDX).
+           ADD WRK-VENDA TO WRK-CAT-VALOR(WRK-CAT-IDX).
+           PERFORM 0000-GRAVARCAT.
+
+       0000-GRAVARREP.
+           MOVE WRK-REP-COD(WRK-REP-IDX) TO REG-VR-COD.
+           MOVE WRK-REP-QTD(WRK-REP-IDX) TO REG-VR-QTD.
+           PERFORM VARYING WRK-MES-IDX FROM 1 BY 1 UNTIL WRK-MES-IDX > 12
+              MOVE WRK-REP-MES(WRK-REP-IDX, WRK-MES-IDX)
+                 TO REG-VR-MES(WRK-MES-IDX)
+           END-PERFORM.
+           REWRITE REG-VENDASREP
+              INVALID KEY
+                 WRITE REG-VENDASREP
+           END-REWRITE.
+
+       0000-GRAVARCAT.
+           MOVE WRK-CAT-COD(WRK-CAT-IDX)   TO REG-VC-COD.
+           MOVE WRK-CAT-VALOR(WRK-CAT-IDX) TO REG-VC-VALOR.
+           MOVE WRK-CAT-QTD(WRK-CAT-IDX)   TO REG-VC-QTD.
+           REWRITE REG-VENDASCAT
+              INVALID KEY
+                 WRITE REG-VENDASCAT
+           END-REWRITE.
+
+       0000-GRAVARSALDO.
+           MOVE WRK-ANOVENDA TO REG-SM-ANO.
+           MOVE WRK-MESVENDA TO REG-SM-MES.
+           READ ARQ-VENDASMES KEY IS REG-SM-CHAVE
+              INVALID KEY
+                 IF WRK-ANOVENDA = WRK-ANOSISTEMA
+                    MOVE WRK-NOMEMES(WRK-MESVENDA) TO REG-SM-VALOR
+                 ELSE
+                    MOVE WRK-VENDA TO REG-SM-VALOR
+                 END-IF
+                 MOVE ZEROS TO REG-SM-QTD
+                 ADD 1 TO REG-SM-QTD
+                 WRITE REG-VENDASMES
+              NOT INVALID KEY
+                 IF WRK-ANOVENDA = WRK-ANOSISTEMA
+                    MOVE WRK-NOMEMES(WRK-MESVENDA) TO REG-SM-VALOR
+                 ELSE
+                    ADD WRK-VENDA TO REG-SM-VALOR
+                 END-IF
+                 ADD 1 TO REG-SM-QTD
+                 REWRITE REG-VENDASMES
+           END-READ.
+           MOVE 'PROG04' TO WRK-LOG-PROGRAMA.
+           STRING 'VENDA GRAVADA MES=' WRK-MESVENDA ' ANO=' WRK-ANOVENDA
+              ' OPERADOR=' WRK-OPERADOR
+              DELIMITED BY SIZE INTO WRK-LOG-MENSAGEM.
+           CALL 'GRAVALOG' USING WRK-LOG-PROGRAMA WRK-LOG-MENSAGEM.
 
        0003-CALCULO.
-       
-       DISPLAY 'VALOR ACUMULADO NO MES' WRK-CONT '=' WRK-NOMEMES(WRK-CONT).
-       ADD 1 TO WRK-CONT.
-   
+
+           DISPLAY 'VALOR ACUMULADO NO MES' WRK-CONT '=' WRK-NOMEMES
+               (WRK-CONT).
+           ADD 1 TO WRK-CONT.
+
        0004-MOSTRAR.
 
-           COMPUTE WRK-QUANTVENDAS = WRK-QUANTVENDAS - 1.
            DISPLAY 'QUANTIDADE DE VENDAS= 'WRK-QUANTVENDAS.
-           
+           MOVE ZEROS TO WRK-TOTALGERAL.
+           MOVE ZEROS TO WRK-MELHORMES.
+           MOVE ZEROS TO WRK-MELHORVALOR.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              ADD WRK-NOMEMES(WRK-CONT) TO WRK-TOTALGERAL
+              IF WRK-NOMEMES(WRK-CONT) > WRK-MELHORVALOR
+                 MOVE WRK-NOMEMES(WRK-CONT) TO WRK-MELHORVALOR
+                 MOVE WRK-CONT TO WRK-MELHORMES
+              END-IF
+           END-PERFORM.
+           MOVE ZEROS TO WRK-MEDIAVENDA.
+           IF WRK-QUANTVENDAS > 0
+              COMPUTE WRK-MEDIAVENDA = WRK-TOTALGERAL / WRK-QUANTVENDAS
+           END-IF.
+           DISPLAY 'VALOR TOTAL VENDIDO NO ANO = ' WRK-TOTALGERAL.
+           DISPLAY 'MEDIA POR VENDA = ' WRK-MEDIAVENDA.
+           DISPLAY 'MELHOR MES = ' WRK-MELHORMES
+              ' COM ' WRK-MELHORVALOR.
+
+       0004-MOSTRARREPS.
+           DISPLAY '--- VENDAS POR VENDEDOR ---'.
+           PERFORM VARYING WRK-REP-IDX FROM 1 BY 1
+                 UNTIL WRK-REP-IDX > WRK-QTD-REPS
+              DISPLAY 'VENDEDOR ' WRK-REP-COD(WRK-REP-IDX)
+                 ' QTD VENDAS=' WRK-REP-QTD(WRK-REP-IDX)
+              PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+                 IF WRK-REP-MES(WRK-REP-IDX, WRK-CONT) NOT = 0
+                    DISPLAY '   MES ' WRK-CONT ' = '
+                       WRK-REP-MES(WRK-REP-IDX, WRK-CONT)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       0004-MOSTRARCATS.
+           DISPLAY '--- VENDAS POR CATEGORIA ---'.
+           PERFORM VARYING WRK-CAT-IDX FROM 1 BY 1
+                 UNTIL WRK-CAT-IDX > WRK-QTD-CATS
+              DISPLAY 'CATEGORIA ' WRK-CAT-COD(WRK-CAT-IDX)
+                 ' QTD=' WRK-CAT-QTD(WRK-CAT-IDX)
+                 ' VALOR=' WRK-CAT-VALOR(WRK-CAT-IDX)
+           END-PERFORM.
+
+       0004-RELATORIO.
+           OPEN OUTPUT ARQ-RELVENDAS.
+           MOVE 1 TO WRK-NUM-PAGINA.
+           MOVE ZEROS TO WRK-LINHAS-PAG.
+           PERFORM 0000-CABECALHORELVENDAS.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'RELATORIO MENSAL DE VENDAS - ANO ' WRK-ANOSISTEMA
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           MOVE '----------------------------------------'
+              TO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              MOVE SPACES TO WRK-LINHA-REL
+              STRING 'MES ' WRK-CONT ' ................ '
+                 WRK-NOMEMES(WRK-CONT)
+                 DELIMITED BY SIZE INTO WRK-LINHA-REL
+              PERFORM 0000-ESCREVERLINHAREL
+           END-PERFORM.
+           MOVE '----------------------------------------'
+              TO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'TOTAL GERAL .............. ' WRK-TOTALGERAL
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'MEDIA POR VENDA .......... ' WRK-MEDIAVENDA
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'MELHOR MES ............... ' WRK-MELHORMES
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           PERFORM 0000-ESCREVERLINHAREL.
+           PERFORM 0000-RODAPERELVENDAS.
+           CLOSE ARQ-RELVENDAS.
+
+       0000-ESCREVERLINHAREL.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+              PERFORM 0000-RODAPERELVENDAS
+              ADD 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHORELVENDAS
+           END-IF.
+           WRITE REG-RELVENDAS FROM WRK-LINHA-REL.
+           ADD 1 TO WRK-LINHAS-PAG.
+
+       0000-CABECALHORELVENDAS.
+           MOVE SPACES TO WRK-LINHA-REL.
+           MOVE 'RELATORIO DE VENDAS MENSAIS' TO WRK-LINHA-REL.
+           WRITE REG-RELVENDAS FROM WRK-LINHA-REL.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'EMITIDO EM ' WRK-DATASISTEMA '   PAGINA '
+              WRK-NUM-PAGINA DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-RELVENDAS FROM WRK-LINHA-REL.
+           MOVE '========================================'
+              TO WRK-LINHA-REL.
+           WRITE REG-RELVENDAS FROM WRK-LINHA-REL.
+           ADD 3 TO WRK-LINHAS-PAG.
+
+       0000-RODAPERELVENDAS.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING '--- FIM DA PAGINA ' WRK-NUM-PAGINA ' ---'
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-RELVENDAS FROM WRK-LINHA-REL.
+
+       0005-EXPORTARCSV.
+           OPEN OUTPUT ARQ-EXPORTACSV.
+           MOVE 'ANO;MES;VALOR' TO WRK-LINHA-CSV.
+           WRITE REG-EXPORTACSV FROM WRK-LINHA-CSV.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              MOVE SPACES TO WRK-LINHA-CSV
+              MOVE WRK-NOMEMES(WRK-CONT) TO WRK-VALOR-CSV
+              STRING WRK-ANOSISTEMA ';' WRK-CONT ';'
+                 WRK-VALOR-CSV
+                 DELIMITED BY SIZE INTO WRK-LINHA-CSV
+              WRITE REG-EXPORTACSV FROM WRK-LINHA-CSV
+           END-PERFORM.
+           CLOSE ARQ-EXPORTACSV.
+
+       0006-FECHAMENTO.
+           OPEN EXTEND ARQ-ARQUIVOMENSAL.
+           IF WRK-FS-ARQUIVOMENSAL = '35'
+              OPEN OUTPUT ARQ-ARQUIVOMENSAL
+           END-IF.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'FECHAMENTO DO ANO ' WRK-ANOSISTEMA
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL.
+           MOVE '----------------------------------------'
+              TO WRK-LINHA-REL.
+           WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              MOVE SPACES TO WRK-LINHA-REL
+              STRING 'MES ' WRK-CONT ' ................ '
+                 WRK-NOMEMES(WRK-CONT)
+                 DELIMITED BY SIZE INTO WRK-LINHA-REL
+              WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL
+           END-PERFORM.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'TOTAL GERAL DO FECHAMENTO ... ' WRK-TOTALGERAL
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL.
+           CLOSE ARQ-ARQUIVOMENSAL.
+           MOVE ZEROS TO WRK-MES.
+           MOVE ZEROS TO WRK-QUANTVENDAS.
+           MOVE ZEROS TO WRK-TOTALGERAL.
+           MOVE ZEROS TO WRK-MEDIAVENDA.
+           MOVE ZEROS TO WRK-MELHORMES.
+           MOVE ZEROS TO WRK-MELHORVALOR.
+           MOVE ZEROS TO WRK-QTD-REPS.
+           MOVE ZEROS TO WRK-REP-TAB.
+           MOVE ZEROS TO WRK-QTD-CATS.
+           MOVE ZEROS TO WRK-CAT-TAB.
+           PERFORM VARYING WRK-CONT FROM 1 BY 1 UNTIL WRK-CONT > 12
+              MOVE WRK-ANOSISTEMA TO REG-SM-ANO
+              MOVE WRK-CONT TO REG-SM-MES
+              READ ARQ-VENDASMES KEY IS REG-SM-CHAVE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    MOVE ZEROS TO REG-SM-VALOR
+                    MOVE ZEROS TO REG-SM-QTD
+                    REWRITE REG-VENDASMES
+              END-READ
+           END-PERFORM.
+           PERFORM 0000-ARQUIVARREPS.
+           PERFORM 0000-ARQUIVARCATS.
+           PERFORM 0000-ZERARREPS.
+           PERFORM 0000-ZERARCATS.
+           DISPLAY 'FECHAMENTO REALIZADO, ACUMULADORES ZERADOS.'.
+
+       0000-ARQUIVARREPS.
+           OPEN EXTEND ARQ-ARQUIVOMENSAL.
+           IF WRK-FS-ARQUIVOMENSAL = '35'
+              OPEN OUTPUT ARQ-ARQUIVOMENSAL
+           END-IF.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'FECHAMENTO VENDAS POR VENDEDOR - ANO ' WRK-ANOSISTEMA
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL.
+           PERFORM VARYING WRK-REP-IDX FROM 1 BY 1
+                 UNTIL WRK-REP-IDX > WRK-QTD-REPS
+              MOVE SPACES TO WRK-LINHA-REL
+              STRING 'VENDEDOR ' WRK-REP-COD(WRK-REP-IDX)
+                 ' QTD VENDAS=' WRK-REP-QTD(WRK-REP-IDX)
+                 DELIMITED BY SIZE INTO WRK-LINHA-REL
+              WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL
+           END-PERFORM.
+           CLOSE ARQ-ARQUIVOMENSAL.
+
+       0000-ARQUIVARCATS.
+           OPEN EXTEND ARQ-ARQUIVOMENSAL.
+           IF WRK-FS-ARQUIVOMENSAL = '35'
+              OPEN OUTPUT ARQ-ARQUIVOMENSAL
+           END-IF.
+           MOVE SPACES TO WRK-LINHA-REL.
+           STRING 'FECHAMENTO VENDAS POR CATEGORIA - ANO '
+              WRK-ANOSISTEMA
+              DELIMITED BY SIZE INTO WRK-LINHA-REL.
+           WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL.
+           PERFORM VARYING WRK-CAT-IDX FROM 1 BY 1
+                 UNTIL WRK-CAT-IDX > WRK-QTD-CATS
+              MOVE SPACES TO WRK-LINHA-REL
+              STRING 'CATEGORIA ' WRK-CAT-COD(WRK-CAT-IDX)
+                 ' QTD=' WRK-CAT-QTD(WRK-CAT-IDX)
+                 ' VALOR=' WRK-CAT-VALOR(WRK-CAT-IDX)
+                 DELIMITED BY SIZE INTO WRK-LINHA-REL
+              WRITE REG-ARQUIVOMENSAL FROM WRK-LINHA-REL
+           END-PERFORM.
+           CLOSE ARQ-ARQUIVOMENSAL.
+
+       0000-ZERARREPS.
+           MOVE LOW-VALUES TO REG-VR-COD.
+           START ARQ-VENDASREP KEY IS NOT LESS THAN REG-VR-COD
+              INVALID KEY
+                 MOVE '10' TO WRK-FS-VENDASREP
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-VENDASREP
+           END-START.
+           PERFORM UNTIL WRK-FS-VENDASREP = '10'
+              READ ARQ-VENDASREP NEXT RECORD
+                 AT END
+                    MOVE '10' TO WRK-FS-VENDASREP
+                 NOT AT END
+                    MOVE ZEROS TO REG-VR-QTD
+                    PERFORM VARYING WRK-MES-IDX FROM 1 BY 1
+                          UNTIL WRK-MES-IDX > 12
+                       MOVE ZEROS TO REG-VR-MES(WRK-MES-IDX)
+                    END-PERFORM
+                    REWRITE REG-VENDASREP
+              END-READ
+           END-PERFORM.
+
+       0000-ZERARCATS.
+           MOVE LOW-VALUES TO REG-VC-COD.
+           START ARQ-VENDASCAT KEY IS NOT LESS THAN REG-VC-COD
+              INVALID KEY
+                 MOVE '10' TO WRK-FS-VENDASCAT
+              NOT INVALID KEY
+                 MOVE '00' TO WRK-FS-VENDASCAT
+           END-START.
+           PERFORM UNTIL WRK-FS-VENDASCAT = '10'
+              READ ARQ-VENDASCAT NEXT RECORD
+                 AT END
+                    MOVE '10' TO WRK-FS-VENDASCAT
+                 NOT AT END
+                    MOVE ZEROS TO REG-VC-VALOR
+                    MOVE ZEROS TO REG-VC-QTD
+                    REWRITE REG-VENDASCAT
+              END-READ
+           END-PERFORM.
 
        0005-FINAL.
+           CLOSE ARQ-VENDASMES.
+           CLOSE ARQ-VENDASREP.
+           CLOSE ARQ-VENDASCAT.
            DISPLAY '--------------'.
            DISPLAY 'ACABOU O PROGRAMA'.
-           
\ No newline at end of file
