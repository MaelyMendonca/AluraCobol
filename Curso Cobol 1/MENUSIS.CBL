@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUSIS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO          PIC X(02)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0002-EXIBIRMENU UNTIL WRK-OPCAO = '00'.
+           STOP RUN.
+
+       0002-EXIBIRMENU.
+           DISPLAY ' '.
+           DISPLAY '=================================================='.
+           DISPLAY ' SISTEMA - MENU PRINCIPAL'.
+           DISPLAY '=================================================='.
+           DISPLAY ' 01 - VENDAS MENSAIS (PROG04)'.
+           DISPLAY ' 02 - AVALIACAO DE ALUNOS (IF)'.
+           DISPLAY ' 03 - AVALIACAO DE ALUNOS (EVALUATE)'.
+           DISPLAY ' 04 - CALCULO DE FRETE'.
+           DISPLAY ' 05 - CALCULO DE AREA/PERIMETRO'.
+           DISPLAY ' 06 - FOLHA DE PAGAMENTO (IF)'.
+           DISPLAY ' 07 - FOLHA DE PAGAMENTO (EVALUATE)'.
+           DISPLAY ' 08 - FORMATACAO DE DATA COM REDEFINES'.
+           DISPLAY ' 09 - TABELA DE MESES 01'.
+           DISPLAY ' 10 - TABELA DE MESES (PROJETO FINAL)'.
+           DISPLAY ' 00 - SAIR'.
+           DISPLAY '=================================================='.
+           DISPLAY ' OPCAO?'.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+              WHEN '01'
+                 CALL 'PROG04'
+              WHEN '02'
+                 CALL 'PRGCOB01'
+              WHEN '03'
+                 CALL 'PRGCOB02'
+              WHEN '04'
+                 CALL 'PRGCOB03'
+              WHEN '05'
+                 CALL 'PRGCOB05'
+              WHEN '06'
+                 CALL 'PRGCOB06'
+              WHEN '07'
+                 CALL 'PRGCOB07'
+              WHEN '08'
+                 CALL 'PRGCOB08'
+              WHEN '09'
+                 CALL 'PRGCOB09'
+              WHEN '10'
+                 CALL 'FINAL03'
+              WHEN '00'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
