@@ -4,28 +4,235 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FORMASLOTE ASSIGN TO "AREALOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FORMASLOTE.
+           SELECT ARQ-RELFORMAS ASSIGN TO "AREARPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELFORMAS.
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-FORMASLOTE.
+       01 REG-FORMALOTE.
+          02 REG-FL-TIPO      PIC X(01).
+          02 REG-FL-DIM1      PIC 9(03)V99.
+          02 REG-FL-DIM2      PIC 9(03)V99.
+          02 REG-FL-UNIDADE   PIC X(01).
+       FD ARQ-RELFORMAS.
+       01 REG-RELFORMAS       PIC X(80).
        WORKING-STORAGE SECTION.
+       77 WRK-TIPOFORMA          PIC X(01)        VALUE '1'.
+       77 WRK-UNIDADE            PIC X(01)        VALUE 'M'.
        77 WRK-LARGURA            PIC 9(03)V99     VALUE ZEROS.
-       77 WRK-COMPRIMENTO        PIC 9(03)V99     VALUE ZEROS.  
-       77 WRK-AREA               PIC 9(03)V99     VALUE ZEROS.
-         
-          
+       77 WRK-COMPRIMENTO        PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-RAIO               PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-BASE               PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-ALTURA             PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-PI                 PIC 9(01)V9999   VALUE 3,1416.
+       77 WRK-AREA               PIC 9(05)V9999   VALUE ZEROS.
+       77 WRK-PERIMETRO          PIC 9(05)V9999   VALUE ZEROS.
+       77 WRK-VALIDO             PIC X(01)        VALUE 'S'.
+       77 WRK-MODO               PIC X(01)        VALUE '1'.
+       77 WRK-LINHA              PIC X(80)        VALUE SPACES.
+       77 WRK-NUM-PAGINA         PIC 9(03)        VALUE 1.
+       77 WRK-LINHAS-PAG         PIC 9(03)        VALUE ZEROS.
+       77 WRK-MAX-LINHAS-PAG     PIC 9(03)        VALUE 020.
+       77 WRK-FS-FORMASLOTE      PIC X(02)        VALUE ZEROS.
+       77 WRK-FS-RELFORMAS       PIC X(02)        VALUE ZEROS.
+       77 WRK-VALOR-CHK          PIC 9(09)V99     VALUE ZEROS.
+       77 WRK-MINIMO-CHK         PIC 9(09)V99     VALUE 0,01.
+       77 WRK-MAXIMO-CHK         PIC 9(09)V99     VALUE 999999999,99.
+       77 WRK-DIM-VALIDA         PIC X(01)        VALUE 'N'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'LARGURA ..... : '.
-             ACCEPT WRK-LARGURA.
-           DISPLAY 'COMPRIMENTO..... : '.
-             ACCEPT WRK-COMPRIMENTO.
-             
-          IF WRK-COMPRIMENTO > 0 AND WRK-LARGURA > 0     
-             COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-			 DISPLAY ' A AREA É IGUAL A ' WRK-AREA
-          ELSE 
-             DISPLAY 'INFORMAÇÕES NÃO COMPATIVEIS, VERIFICAR E INSERIR CORRETAMENTE.'
-             
-          END-IF.
-             
-             
-             
-             
-             STOP RUN.
\ No newline at end of file
+       0001-EXECUTAR.
+           DISPLAY ' MODO (1=FORMA UNICA 2=LOTE DE FORMAS)?'.
+           ACCEPT WRK-MODO.
+           IF WRK-MODO = '2'
+              PERFORM 0000-PROCESSARLOTE
+           ELSE
+              PERFORM 0002-RECEBERFORMA
+              PERFORM 0003-CALCULARAREA
+              PERFORM 0004-MOSTRAR
+           END-IF.
+           GOBACK.
+
+       0002-RECEBERFORMA.
+           DISPLAY ' TIPO DE FORMA (1=RETANGULO 2=CIRCULO '
+              '3=TRIANGULO)?'.
+           ACCEPT WRK-TIPOFORMA.
+           DISPLAY ' UNIDADE DE MEDIDA (M=METROS P=PES)?'.
+           ACCEPT WRK-UNIDADE.
+           EVALUATE WRK-TIPOFORMA
+              WHEN '2'
+                 DISPLAY 'RAIO ..... : '
+                 ACCEPT WRK-RAIO
+              WHEN '3'
+                 DISPLAY 'BASE ..... : '
+                 ACCEPT WRK-BASE
+                 DISPLAY 'ALTURA ..... : '
+                 ACCEPT WRK-ALTURA
+              WHEN OTHER
+                 DISPLAY 'LARGURA ..... : '
+                 ACCEPT WRK-LARGURA
+                 DISPLAY 'COMPRIMENTO..... : '
+                 ACCEPT WRK-COMPRIMENTO
+           END-EVALUATE.
+           PERFORM 0000-CONVERTERUNIDADE.
+
+       0000-CONVERTERUNIDADE.
+           IF WRK-UNIDADE = 'P' OR WRK-UNIDADE = 'p'
+              COMPUTE WRK-LARGURA     = WRK-LARGURA * 0,3048
+              COMPUTE WRK-COMPRIMENTO = WRK-COMPRIMENTO * 0,3048
+              COMPUTE WRK-RAIO        = WRK-RAIO * 0,3048
+              COMPUTE WRK-BASE        = WRK-BASE * 0,3048
+              COMPUTE WRK-ALTURA      = WRK-ALTURA * 0,3048
+           END-IF.
+
+       0000-VALIDARPOSITIVO.
+           CALL 'VALIDANU' USING WRK-VALOR-CHK WRK-MINIMO-CHK
+              WRK-MAXIMO-CHK WRK-DIM-VALIDA.
+
+       0003-CALCULARAREA.
+           MOVE 'S' TO WRK-VALIDO.
+           MOVE ZEROS TO WRK-AREA.
+           MOVE ZEROS TO WRK-PERIMETRO.
+           EVALUATE WRK-TIPOFORMA
+              WHEN '2'
+                 MOVE WRK-RAIO TO WRK-VALOR-CHK
+                 PERFORM 0000-VALIDARPOSITIVO
+                 IF WRK-DIM-VALIDA = 'S'
+                    COMPUTE WRK-AREA = WRK-PI * WRK-RAIO * WRK-RAIO
+                    COMPUTE WRK-PERIMETRO = 2 * WRK-PI * WRK-RAIO
+                 ELSE
+                    MOVE 'N' TO WRK-VALIDO
+                 END-IF
+              WHEN '3'
+                 MOVE WRK-BASE TO WRK-VALOR-CHK
+                 PERFORM 0000-VALIDARPOSITIVO
+                 MOVE WRK-DIM-VALIDA TO WRK-VALIDO
+                 MOVE WRK-ALTURA TO WRK-VALOR-CHK
+                 PERFORM 0000-VALIDARPOSITIVO
+                 IF WRK-VALIDO = 'S' AND WRK-DIM-VALIDA = 'S'
+                    COMPUTE WRK-AREA = (WRK-BASE * WRK-ALTURA) / 2
+                    MOVE 'S' TO WRK-VALIDO
+                 ELSE
+                    MOVE 'N' TO WRK-VALIDO
+                 END-IF
+              WHEN OTHER
+                 MOVE WRK-LARGURA TO WRK-VALOR-CHK
+                 PERFORM 0000-VALIDARPOSITIVO
+                 MOVE WRK-DIM-VALIDA TO WRK-VALIDO
+                 MOVE WRK-COMPRIMENTO TO WRK-VALOR-CHK
+                 PERFORM 0000-VALIDARPOSITIVO
+                 IF WRK-VALIDO = 'S' AND WRK-DIM-VALIDA = 'S'
+                    COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+                    COMPUTE WRK-PERIMETRO =
+                       2 * (WRK-LARGURA + WRK-COMPRIMENTO)
+                    MOVE 'S' TO WRK-VALIDO
+                 ELSE
+                    MOVE 'N' TO WRK-VALIDO
+                 END-IF
+           END-EVALUATE.
+
+       0004-MOSTRAR.
+           IF WRK-VALIDO = 'S'
+              DISPLAY ' A AREA É IGUAL A ' WRK-AREA
+                 ' METROS QUADRADOS'
+              IF WRK-TIPOFORMA = '1' OR WRK-TIPOFORMA = '2'
+                 DISPLAY ' O PERIMETRO É IGUAL A ' WRK-PERIMETRO
+                    ' METROS'
+              END-IF
+           ELSE
+              DISPLAY 'INFORMAÇÕES NÃO COMPATIVEIS, VERIFICAR E '
+                 'INSERIR CORRETAMENTE.'
+           END-IF.
+
+       0000-PROCESSARLOTE.
+           OPEN INPUT ARQ-FORMASLOTE.
+           IF WRK-FS-FORMASLOTE NOT = '00'
+              DISPLAY 'ARQUIVO DE FORMAS NAO ENCONTRADO.'
+           ELSE
+              OPEN OUTPUT ARQ-RELFORMAS
+              MOVE 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOREL
+              MOVE 'RELATORIO DE AREAS - LOTE DE FORMAS' TO WRK-LINHA
+              PERFORM 0000-ESCREVERLINHAREL
+              PERFORM 0002-RECEBERFORMA-LOTE
+                 UNTIL WRK-FS-FORMASLOTE = '10'
+              PERFORM 0000-RODAPEREL
+              CLOSE ARQ-FORMASLOTE
+              CLOSE ARQ-RELFORMAS
+           END-IF.
+
+       0000-ESCREVERLINHAREL.
+           IF WRK-LINHAS-PAG >= WRK-MAX-LINHAS-PAG
+              PERFORM 0000-RODAPEREL
+              ADD 1 TO WRK-NUM-PAGINA
+              MOVE ZEROS TO WRK-LINHAS-PAG
+              PERFORM 0000-CABECALHOREL
+           END-IF.
+           WRITE REG-RELFORMAS FROM WRK-LINHA.
+           ADD 1 TO WRK-LINHAS-PAG.
+
+       0000-CABECALHOREL.
+           MOVE SPACES TO WRK-LINHA.
+           MOVE 'RELATORIO DE AREAS E PERIMETROS' TO WRK-LINHA.
+           WRITE REG-RELFORMAS FROM WRK-LINHA.
+           MOVE SPACES TO WRK-LINHA.
+           STRING 'PAGINA ' WRK-NUM-PAGINA
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-RELFORMAS FROM WRK-LINHA.
+           MOVE '========================================'
+              TO WRK-LINHA.
+           WRITE REG-RELFORMAS FROM WRK-LINHA.
+           ADD 3 TO WRK-LINHAS-PAG.
+
+       0000-RODAPEREL.
+           MOVE SPACES TO WRK-LINHA.
+           STRING '--- FIM DA PAGINA ' WRK-NUM-PAGINA ' ---'
+              DELIMITED BY SIZE INTO WRK-LINHA.
+           WRITE REG-RELFORMAS FROM WRK-LINHA.
+
+       0002-RECEBERFORMA-LOTE.
+           READ ARQ-FORMASLOTE
+              AT END
+                 MOVE '10' TO WRK-FS-FORMASLOTE
+              NOT AT END
+                 MOVE REG-FL-TIPO    TO WRK-TIPOFORMA
+                 MOVE REG-FL-UNIDADE TO WRK-UNIDADE
+                 MOVE ZEROS TO WRK-LARGURA WRK-COMPRIMENTO WRK-RAIO
+                    WRK-BASE WRK-ALTURA
+                 EVALUATE WRK-TIPOFORMA
+                    WHEN '2'
+                       MOVE REG-FL-DIM1 TO WRK-RAIO
+                    WHEN '3'
+                       MOVE REG-FL-DIM1 TO WRK-BASE
+                       MOVE REG-FL-DIM2 TO WRK-ALTURA
+                    WHEN OTHER
+                       MOVE REG-FL-DIM1 TO WRK-LARGURA
+                       MOVE REG-FL-DIM2 TO WRK-COMPRIMENTO
+                 END-EVALUATE
+                 PERFORM 0000-CONVERTERUNIDADE
+                 PERFORM 0003-CALCULARAREA
+                 MOVE SPACES TO WRK-LINHA
+                 IF WRK-VALIDO = 'S'
+                    IF WRK-TIPOFORMA = '1' OR WRK-TIPOFORMA = '2'
+                       STRING 'FORMA ' WRK-TIPOFORMA ' AREA=' WRK-AREA
+                          ' PERIMETRO=' WRK-PERIMETRO
+                          DELIMITED BY SIZE INTO WRK-LINHA
+                    ELSE
+                       STRING 'FORMA ' WRK-TIPOFORMA ' AREA=' WRK-AREA
+                          DELIMITED BY SIZE INTO WRK-LINHA
+                    END-IF
+                 ELSE
+                    STRING 'FORMA ' WRK-TIPOFORMA
+                       ' INFORMACOES NAO COMPATIVEIS, VERIFICAR E '
+                       'INSERIR CORRETAMENTE.'
+                       DELIMITED BY SIZE INTO WRK-LINHA
+                 END-IF
+                 PERFORM 0000-ESCREVERLINHAREL
+           END-READ.
