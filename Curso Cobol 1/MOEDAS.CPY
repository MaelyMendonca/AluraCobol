@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * MOEDAS.CPY
+      * TABELA UNICA DE CODIGOS E TAXAS DE CONVERSAO DE MOEDA USADA
+      * PELOS PROGRAMAS QUE CALCULAM VALORES EM REAIS E PRECISAM
+      * MOSTRAR O EQUIVALENTE NUMA MOEDA ESCOLHIDA PELO OPERADOR.
+      * TAXA = QUANTAS UNIDADES DA MOEDA EQUIVALEM A 1 REAL.
+      *----------------------------------------------------------------
+       01 WRK-TAB-MOEDAS.
+          02 FILLER PIC X(03)      VALUE 'BRL'.
+          02 FILLER PIC 9(03)V9999 VALUE 1,0000.
+          02 FILLER PIC X(03)      VALUE 'USD'.
+          02 FILLER PIC 9(03)V9999 VALUE 0,2000.
+          02 FILLER PIC X(03)      VALUE 'EUR'.
+          02 FILLER PIC 9(03)V9999 VALUE 0,1800.
+       01 WRK-MOEDAS REDEFINES WRK-TAB-MOEDAS.
+          02 WRK-MOEDA-ITEM OCCURS 3 TIMES.
+             03 WRK-MOEDA-COD      PIC X(03).
+             03 WRK-MOEDA-TAXA     PIC 9(03)V9999.
