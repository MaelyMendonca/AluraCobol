@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      * DIASEM.CPY
+      * NOMES DOS DIAS DA SEMANA E TABELA AUXILIAR DE DESLOCAMENTO POR
+      * MES, USADA PELO CALCULO DO DIA DA SEMANA (FORMULA DE ZELLER).
+      *----------------------------------------------------------------
+       01 WRK-TAB-DIASEMANA.
+          02 FILLER PIC X(13) VALUE 'DOMINGO'.
+          02 FILLER PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'TERCA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'QUARTA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'QUINTA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'SEXTA-FEIRA'.
+          02 FILLER PIC X(13) VALUE 'SABADO'.
+       01 WRK-DIASEMANA REDEFINES WRK-TAB-DIASEMANA.
+          02 WRK-NOME-DIASEMANA PIC X(13) OCCURS 7 TIMES.
+
+       01 WRK-TAB-MESOFFSET.
+          02 FILLER PIC 9(01) VALUE 0.
+          02 FILLER PIC 9(01) VALUE 3.
+          02 FILLER PIC 9(01) VALUE 2.
+          02 FILLER PIC 9(01) VALUE 5.
+          02 FILLER PIC 9(01) VALUE 0.
+          02 FILLER PIC 9(01) VALUE 3.
+          02 FILLER PIC 9(01) VALUE 5.
+          02 FILLER PIC 9(01) VALUE 1.
+          02 FILLER PIC 9(01) VALUE 4.
+          02 FILLER PIC 9(01) VALUE 6.
+          02 FILLER PIC 9(01) VALUE 2.
+          02 FILLER PIC 9(01) VALUE 4.
+       01 WRK-MESOFFSET REDEFINES WRK-TAB-MESOFFSET.
+          02 WRK-OFFSET-MES    PIC 9(01) OCCURS 12 TIMES.
